@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STOCKS-TO-INDEXED.     *> Program identifier and name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-STOCKS                    *> Selecting the input stocks file
+           ASSIGN TO '../STOCKS.txt'              *> Assigning file path
+           ORGANIZATION IS LINE SEQUENTIAL        *> Defining the organization as line sequential
+           FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT OUTPUT-STOCKS                   *> Selecting the output stocks file
+           ASSIGN TO '../STOCKS.dat'              *> Assigning file path
+           ORGANIZATION IS INDEXED                *> Defining the organization as indexed
+           ACCESS MODE IS SEQUENTIAL              *> Accessing the file sequentially
+           RECORD KEY IS SSYMBOL                  *> Record key for indexing
+           FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-STOCKS.
+       01 READ-STOCKS.
+           02 IN-SSYMBOL PIC X(7).                *> Stock symbol in the input file
+           02 IN-SNAME PIC X(25).                 *> Stock name in the input file
+           02 IN-CPRICE PIC 9(6)V99.              *> Closing price in the input file
+
+       FD OUTPUT-STOCKS.
+       01 STOCKS-RECORD.
+           02 SSYMBOL PIC X(7).                   *> Stock symbol in the output file
+           02 SNAME PIC X(25).                    *> Stock name in the output file
+           02 CPRICE PIC 9(6)V99.                 *> Closing price in the output file
+
+       WORKING-STORAGE SECTION.
+       01 EOF PIC A.                              *> End of file indicator
+       01 REJECT-COUNTER PIC 9(5) VALUE 0.        *> Count of records rejected on write
+       01 WS-INPUT-STATUS PIC X(2).               *> '00' only if STOCKS.txt opened
+       01 WS-OUTPUT-STATUS PIC X(2).              *> '00' only if STOCKS.dat opened
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.                    *> Open files
+           IF WS-INPUT-STATUS = '00' AND WS-OUTPUT-STATUS = '00'
+               PERFORM WRITE-INDEXED-FILE UNTIL EOF = 'Y' *> Write records until EOF
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               *> Same completion-status signal SEQUENTIAL-TO-INDEXED
+               *> gives a batch driver - non-zero means STOCKS.dat was
+               *> not rebuilt and is not safe to read from.
+               DISPLAY 'STOCKS-TO-INDEXED: COULD NOT OPEN '
+                   'STOCKS.txt/STOCKS.dat - LOAD ABORTED'
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           PERFORM CLOSE-FILES.                   *> Close files
+           GOBACK.                                *> End program - GOBACK so a
+           *> calling batch driver regains control instead of the whole
+           *> run unit terminating, while a standalone run still ends here
+
+       OPEN-FILES.
+           OPEN INPUT INPUT-STOCKS.               *> Open input file
+           OPEN OUTPUT OUTPUT-STOCKS.             *> Open output file
+
+       WRITE-INDEXED-FILE.
+           READ INPUT-STOCKS
+               AT END MOVE 'Y' TO EOF             *> Set EOF when end of file is reached
+               NOT AT END
+                   MOVE IN-SSYMBOL TO SSYMBOL     *> Move stock symbol to output record
+                   MOVE IN-SNAME TO SNAME         *> Move stock name to output record
+                   MOVE IN-CPRICE TO CPRICE       *> Move closing price to output record
+                   WRITE STOCKS-RECORD            *> Write output record
+                       INVALID KEY PERFORM REJECT-RECORD
+                   END-WRITE
+           END-READ.
+
+       REJECT-RECORD.
+           *> Log and skip a record with a duplicate or invalid key instead
+           *> of abending.
+
+           ADD 1 TO REJECT-COUNTER.
+           DISPLAY 'REJECTED - DUPLICATE OR INVALID KEY: '
+               'SSYMBOL=' IN-SSYMBOL
+               ' SNAME=' IN-SNAME
+               ' CPRICE=' IN-CPRICE.
+
+       CLOSE-FILES.
+           DISPLAY 'RECORDS REJECTED: ' REJECT-COUNTER. *> Summary for the run log
+           CLOSE INPUT-STOCKS OUTPUT-STOCKS.      *> Close all files
+
+       END PROGRAM STOCKS-TO-INDEXED.
