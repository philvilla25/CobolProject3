@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RECORD-DIVIDEND.
+           *> This program logs a dividend distribution against a holding
+           *> and accumulates year-to-date dividend income per symbol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE
+           ASSIGN TO '../PORTFOLIO.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PORTFOLIO-STOCK-SYMBOL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS WS-PORTFOLIO-STATUS.
+
+           SELECT DIVIDENDS-FILE
+           ASSIGN TO '../DIVIDENDS.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS DIVIDEND-SYMBOL
+           FILE STATUS IS WS-DIVIDENDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PORTFOLIO-FILE.
+       01 PORTFOLIO-RECORD.
+           *> Structure of the portfolio record.
+           02 PORTFOLIO-STOCK-SYMBOL PIC X(7).
+           02 NUMBER-OF-SHARES PIC 9(5).
+           02 AVERAGE-COST PIC 9(6)V99.
+
+       FD DIVIDENDS-FILE.
+       01 DIVIDEND-RECORD.
+           *> One accumulator record per symbol, reset when DIVIDEND-YEAR
+           *> no longer matches the year a distribution is being recorded.
+           02 DIVIDEND-SYMBOL PIC X(7).
+           02 DIVIDEND-YEAR PIC 9(4).
+           02 DIVIDEND-YTD-AMOUNT PIC 9(7)V99.
+           02 DIVIDEND-LAST-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       *> Variables for processing and calculations.
+
+       01 WS-TODAY-DATE PIC 9(8).                   *> Today's date, YYYYMMDD
+       01 WS-CURRENT-YEAR PIC 9(4).
+       01 WS-PORTFOLIO-STATUS PIC X(2).             *> '00' only if the exclusive lock was granted
+       01 WS-DIVIDENDS-STATUS PIC X(2).             *> '00' once DIVIDENDS.dat is open I-O
+
+       01 INPUT-STOCK-SYMBOL PIC X(7).
+       01 WS-RAW-PER-SHARE PIC X(6).
+       01 INPUT-PER-SHARE-AMOUNT PIC 9(4)V99.
+       01 PER-SHARE-VALID-FLAG PIC A.
+       01 INPUT-ROC-FLAG PIC A.
+       01 HOLDING-FOUND-FLAG PIC A.
+       01 DIVIDEND-ERROR-FLAG PIC A.
+       01 DIVIDEND-FOUND-FLAG PIC A.
+       01 TOTAL-DIVIDEND-AMOUNT PIC 9(7)V99.
+       01 NEW-RECORD PIC A.
+       01 ERROR-MESSAGE PIC X(40).
+
+       SCREEN SECTION.
+       01 INPUT-SCREEN.
+           *> Defining the input screen layout
+
+           02 LINE 2 COL 10 VALUE 'Record Dividend'.
+           02 LINE 4.
+               03 COL 3 VALUE 'Enter a Stock Symbol: '.
+               03 COL 25 PIC X(7) TO INPUT-STOCK-SYMBOL.
+           02 LINE 5.
+               03 COL 3 VALUE 'Enter the Per-Share Amount: '.
+               03 COL 30 PIC X(6) TO WS-RAW-PER-SHARE.
+           02 LINE 6.
+               03 COL 3 VALUE 'Return of Capital? (Y/N) '.
+               03 COL 28 PIC A TO INPUT-ROC-FLAG.
+       01 OUTPUT-SCREEN.
+           *> Defining the output screen layout.
+
+           02 LINE 8 COL 10 VALUE 'Dividend Recorded'.
+           02 LINE 10.
+               03 COL 3 VALUE 'Stock Symbol: '.
+               03 COL 17 PIC X(7) FROM PORTFOLIO-STOCK-SYMBOL.
+           02 LINE 11.
+               03 COL 3 VALUE 'Dividend Amount: '.
+               03 COL 20 PIC $$$$$,$$9.99 FROM TOTAL-DIVIDEND-AMOUNT.
+           02 LINE 12.
+               03 COL 3 VALUE 'Year-to-Date Dividends: '.
+               03 COL 27 PIC $$$$$,$$9.99 FROM DIVIDEND-YTD-AMOUNT.
+           02 LINE 13.
+               03 COL 3 VALUE 'Average Cost: '.
+               03 COL 17 PIC $$$$,$$9.99 FROM AVERAGE-COST.
+           02 LINE 15.
+               03 COL 3 VALUE 'Record another dividend? (Y/N) '.
+               03 COL 35 PIC A TO NEW-RECORD.
+       01 ERROR-SCREEN.
+           *> Defining the error screen shown when a dividend cannot be recorded.
+
+           02 LINE 8 COL 10 VALUE 'Dividend Rejected'.
+           02 LINE 10 COL 3 PIC X(40) FROM ERROR-MESSAGE.
+           02 LINE 15.
+               03 COL 3 VALUE 'Record another dividend? (Y/N) '.
+               03 COL 35 PIC A TO NEW-RECORD.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            *> Main procedure to initialize, process, and close files.
+
+           PERFORM INITIALIZATION-RTN.
+           PERFORM PROCESS-RTN UNTIL NEW-RECORD = 'N'.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZATION-RTN.
+           *> Routine to open files and capture today's date/year.
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CURRENT-YEAR = WS-TODAY-DATE / 10000.
+           PERFORM OPEN-FILES.
+
+       OPEN-FILES.
+            *> Open the portfolio and dividends files.
+
+           OPEN I-O PORTFOLIO-FILE.
+           PERFORM CHECK-PORTFOLIO-LOCK-RTN.
+           OPEN I-O DIVIDENDS-FILE.
+           PERFORM CREATE-DIVIDENDS-FILE-RTN.
+
+       CHECK-PORTFOLIO-LOCK-RTN.
+           *> PORTFOLIO-FILE is opened with LOCK MODE IS EXCLUSIVE, so a
+           *> BUY-STOCKS/SELL-STOCKS/RECORD-DIVIDEND session racing this
+           *> one can't get its own OPEN I-O while this one is running -
+           *> the OPEN fails with a non-'00' status instead of both
+           *> sessions silently racing REWRITE-RECORD against the same
+           *> symbol. Abort cleanly rather than continue against a file
+           *> that never actually opened. Status '35' means PORTFOLIO.dat
+           *> simply doesn't exist yet - that is not the same problem as
+           *> a lock and deserves its own message.
+
+           IF WS-PORTFOLIO-STATUS = '35'
+               DISPLAY 'PORTFOLIO.dat does not exist - run '
+                   'SEQUENTIAL-TO-INDEXED to create it before '
+                   'using RECORD-DIVIDEND.'
+               STOP RUN
+           ELSE
+               IF WS-PORTFOLIO-STATUS NOT = '00'
+                   DISPLAY 'PORTFOLIO.dat is locked by another '
+                       'session (status '
+                       WS-PORTFOLIO-STATUS ') - try again later.'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       CREATE-DIVIDENDS-FILE-RTN.
+           *> Unlike PORTFOLIO.dat/STOCKS.dat, nothing loads DIVIDENDS.dat
+           *> ahead of time - OPEN I-O cannot create a brand-new indexed
+           *> file, so the very first run ever would otherwise abend here.
+           *> Create it and reopen I-O so this run can still READ/WRITE/
+           *> REWRITE the accumulator it just built.
+
+           IF WS-DIVIDENDS-STATUS NOT = '00'
+               OPEN OUTPUT DIVIDENDS-FILE
+               CLOSE DIVIDENDS-FILE
+               OPEN I-O DIVIDENDS-FILE
+           END-IF.
+
+       PROCESS-RTN.
+           *> Routine to get user input, validate it, record the
+           *> distribution and display the result.
+
+           MOVE 'N' TO DIVIDEND-ERROR-FLAG.
+           PERFORM GET-INPUT.
+           PERFORM VALIDATE-PER-SHARE-RTN.
+           IF PER-SHARE-VALID-FLAG NOT = 'Y'
+               MOVE 'Per-share amount must be numeric'
+                   TO ERROR-MESSAGE
+               MOVE 'Y' TO DIVIDEND-ERROR-FLAG
+           ELSE
+               PERFORM READ-PORTFOLIO-FILE
+               IF HOLDING-FOUND-FLAG NOT = 'Y'
+                   MOVE 'No holding on file for that symbol'
+                       TO ERROR-MESSAGE
+                   MOVE 'Y' TO DIVIDEND-ERROR-FLAG
+               END-IF
+           END-IF.
+           IF DIVIDEND-ERROR-FLAG NOT = 'Y'
+               PERFORM CALCULATIONS-RTN
+           END-IF.
+           IF DIVIDEND-ERROR-FLAG = 'Y'
+               PERFORM DISPLAY-ERROR
+           ELSE
+               PERFORM UPDATE-DIVIDENDS-FILE
+               PERFORM DISPLAY-OUTPUT
+           END-IF.
+
+       GET-INPUT.
+            *> Accept user input for stock symbol, per-share amount, and
+            *> whether the distribution is a return of capital.
+
+           ACCEPT INPUT-SCREEN.
+           MOVE INPUT-STOCK-SYMBOL TO PORTFOLIO-STOCK-SYMBOL.
+           MOVE FUNCTION UPPER-CASE(INPUT-ROC-FLAG) TO INPUT-ROC-FLAG.
+
+       VALIDATE-PER-SHARE-RTN.
+           *> Reject a non-numeric per-share amount before it ever reaches
+           *> a numeric field - the same guard BUY-STOCKS uses for shares.
+
+           IF WS-RAW-PER-SHARE IS NUMERIC
+               MOVE WS-RAW-PER-SHARE TO INPUT-PER-SHARE-AMOUNT
+               MOVE 'Y' TO PER-SHARE-VALID-FLAG
+           ELSE
+               MOVE 'N' TO PER-SHARE-VALID-FLAG
+           END-IF.
+
+       READ-PORTFOLIO-FILE.
+           *> Read the existing portfolio record for the symbol named.
+
+           MOVE 'N' TO HOLDING-FOUND-FLAG.
+           READ PORTFOLIO-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO HOLDING-FOUND-FLAG
+           END-READ.
+
+       CALCULATIONS-RTN.
+           *> Compute the total distribution for the shares on hand and,
+           *> when flagged as a return of capital, reduce the cost basis
+           *> by the per-share amount (floored at zero - AVERAGE-COST is
+           *> an unsigned field and cannot go negative).
+
+           COMPUTE TOTAL-DIVIDEND-AMOUNT =
+               NUMBER-OF-SHARES * INPUT-PER-SHARE-AMOUNT
+               ON SIZE ERROR
+                   MOVE 'Dividend amount too large to record'
+                       TO ERROR-MESSAGE
+                   MOVE 'Y' TO DIVIDEND-ERROR-FLAG
+           END-COMPUTE.
+
+           IF DIVIDEND-ERROR-FLAG NOT = 'Y'
+               IF INPUT-ROC-FLAG = 'Y'
+                   IF INPUT-PER-SHARE-AMOUNT > AVERAGE-COST
+                       MOVE 0 TO AVERAGE-COST
+                   ELSE
+                       SUBTRACT INPUT-PER-SHARE-AMOUNT FROM AVERAGE-COST
+                   END-IF
+                   REWRITE PORTFOLIO-RECORD
+               END-IF
+           END-IF.
+
+       UPDATE-DIVIDENDS-FILE.
+           *> Accumulate this distribution into the symbol's year-to-date
+           *> total, starting a fresh accumulator when the year rolls over.
+
+           MOVE 'N' TO DIVIDEND-FOUND-FLAG.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO DIVIDEND-SYMBOL.
+           READ DIVIDENDS-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO DIVIDEND-FOUND-FLAG
+           END-READ.
+           IF DIVIDEND-FOUND-FLAG = 'Y'
+               IF DIVIDEND-YEAR NOT = WS-CURRENT-YEAR
+                   MOVE WS-CURRENT-YEAR TO DIVIDEND-YEAR
+                   MOVE 0 TO DIVIDEND-YTD-AMOUNT
+               END-IF
+               ADD TOTAL-DIVIDEND-AMOUNT TO DIVIDEND-YTD-AMOUNT
+               MOVE WS-TODAY-DATE TO DIVIDEND-LAST-DATE
+               REWRITE DIVIDEND-RECORD
+           ELSE
+               MOVE WS-CURRENT-YEAR TO DIVIDEND-YEAR
+               MOVE TOTAL-DIVIDEND-AMOUNT TO DIVIDEND-YTD-AMOUNT
+               MOVE WS-TODAY-DATE TO DIVIDEND-LAST-DATE
+               WRITE DIVIDEND-RECORD
+           END-IF.
+
+       DISPLAY-OUTPUT.
+            *> Display the recorded dividend.
+
+           ACCEPT OUTPUT-SCREEN.
+
+       DISPLAY-ERROR.
+           *> Display why the dividend could not be recorded.
+
+           ACCEPT ERROR-SCREEN.
+
+       CLOSE-FILES.
+           *> Close the portfolio and dividends files.
+
+           CLOSE PORTFOLIO-FILE DIVIDENDS-FILE.
+       END PROGRAM RECORD-DIVIDEND.
