@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALUATION-BATCH-CONTROL.
+           *> Chains the nightly load-then-report sequence into one run:
+           *> rebuild STOCKS.dat and PORTFOLIO.dat from their text
+           *> masters, confirm each load actually completed, and only
+           *> then run the valuation report - so the report never reads
+           *> a stale or half-written indexed file because somebody ran
+           *> the two steps out of order or skipped the first one.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RUN-STOCKS-LOAD-RTN.
+           IF RETURN-CODE = 0
+               PERFORM RUN-PORTFOLIO-LOAD-RTN
+           END-IF.
+           IF RETURN-CODE = 0
+               PERFORM RUN-VALUATION-REPORT-RTN
+           ELSE
+               DISPLAY 'VALUATION-BATCH-CONTROL: A LOAD STEP FAILED - '
+                   'VALUATION REPORT NOT RUN'
+           END-IF.
+           STOP RUN.
+
+       RUN-STOCKS-LOAD-RTN.
+           *> STOCKS.dat feeds both BUY-STOCKS/SELL-STOCKS and the
+           *> valuation report's stock lookup, so it loads first.
+
+           CALL 'STOCKS-TO-INDEXED'.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'VALUATION-BATCH-CONTROL: STOCKS-TO-INDEXED '
+                   'reported a failed load'
+           END-IF.
+
+       RUN-PORTFOLIO-LOAD-RTN.
+           CALL 'SEQUENTIAL-TO-INDEXED'.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'VALUATION-BATCH-CONTROL: SEQUENTIAL-TO-INDEXED '
+                   'reported a failed load'
+           END-IF.
+
+       RUN-VALUATION-REPORT-RTN.
+           CALL 'PROJECT-2-UPDATED'.
+
+       END PROGRAM VALUATION-BATCH-CONTROL.
