@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RECONCILE-PORTFOLIO.
+           *> Independent check that PORTFOLIO.dat actually reflects the
+           *> trade history that produced it: replays every logged BUY/SELL
+           *> transaction journal per symbol and compares the resulting
+           *> share count and average cost against what PORTFOLIO-RECORD
+           *> currently stores for that symbol, flagging disagreements.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+           ASSIGN TO WS-JOURNAL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT RECON-FILE
+           ASSIGN TO '../RECONCILE-SUMMARY.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RECON-SYMBOL.
+
+           SELECT PORTFOLIO-FILE
+           ASSIGN TO '../PORTFOLIO.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PORTFOLIO-STOCK-SYMBOL.
+
+           SELECT REPORT-FILE
+           ASSIGN TO WS-REPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL-FILE.
+       COPY '../TRANSACTION-JOURNAL.dat'.
+
+       FD RECON-FILE.
+       01 RECON-RECORD.
+           *> Per-symbol rebuild of shares/cost from the journal alone -
+           *> shares is signed so a bad journal can't abend the replay.
+           02 RECON-SYMBOL PIC X(7).
+           02 RECON-SHARES PIC S9(7).
+           02 RECON-AVERAGE-COST PIC 9(6)V99.
+
+       FD PORTFOLIO-FILE.
+       01 PORTFOLIO-RECORD.
+           *> Structure of the portfolio record.
+           02 PORTFOLIO-STOCK-SYMBOL PIC X(7).
+           02 NUMBER-OF-SHARES PIC 9(5).
+           02 AVERAGE-COST PIC 9(6)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-CURRENT-YEAR PIC 9(4).
+       01 WS-START-YEAR PIC 9(4).
+       01 WS-LOOKBACK-YEARS PIC 9(2) VALUE 10.
+       01 WS-YEAR PIC 9(4).
+       01 WS-MONTH PIC 9(2).
+       01 WS-DAY PIC 9(2).
+       01 WS-JOURNAL-DATE PIC 9(8).
+       01 WS-JOURNAL-PATH PIC X(40).
+       01 WS-JOURNAL-STATUS PIC X(2).               *> '00' only on days a journal exists
+       01 JOURNAL-EOF PIC A.
+       01 WS-REPORT-PATH PIC X(40).
+       01 RECON-FOUND-FLAG PIC A.
+       01 PORTFOLIO-EOF PIC A.
+       01 WS-SYMBOL-COUNT PIC 9(4) VALUE 0.
+       01 WS-MISMATCH-COUNT PIC 9(4) VALUE 0.
+       01 WS-COMPARE-SHARES PIC S9(7).
+       01 WS-STATUS-TEXT PIC X(9).
+
+       01 EQUAL-SIGNS PIC X(79) VALUE ALL '='.
+       01 REPORT-HEADER.
+           02 SYMBOL-HEADER PIC X(10) VALUE 'SYMBOL'.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 PORT-SHARES-HEADER PIC X(12) VALUE 'FILE-SHARES'.
+           02 RECON-SHARES-HEADER PIC X(12) VALUE 'JNL-SHARES'.
+           02 PORT-COST-HEADER PIC X(14) VALUE 'FILE-AVG-COST'.
+           02 RECON-COST-HEADER PIC X(14) VALUE 'JNL-AVG-COST'.
+           02 STATUS-HEADER PIC X(9) VALUE 'STATUS'.
+       01 REPORT-DETAIL-RECORD.
+           02 RD-SYMBOL PIC X(10).
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 RD-PORT-SHARES PIC ZZ,ZZ9.
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 RD-RECON-SHARES PIC -Z,ZZZ,ZZ9. *> 7 digits to match
+               *> RECON-SHARES' PIC S9(7)
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 RD-PORT-COST PIC $$$$,$$9.99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RD-RECON-COST PIC $$$$,$$9.99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RD-STATUS PIC X(9).
+       01 REPORT-SUMMARY-RECORD.
+           02 RS-LABEL PIC X(40) VALUE
+               'Symbols checked / mismatches found: '.
+           02 RS-SYMBOL-COUNT PIC ZZZ9.
+           02 FILLER PIC X(3) VALUE ' / '.
+           02 RS-MISMATCH-COUNT PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION-RTN.
+           PERFORM BUILD-RECON-SUMMARY-RTN.
+           PERFORM WRITE-REPORT-RTN.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZATION-RTN.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CURRENT-YEAR = WS-TODAY-DATE / 10000.
+           COMPUTE WS-START-YEAR = WS-CURRENT-YEAR - WS-LOOKBACK-YEARS.
+           PERFORM BUILD-REPORT-FILENAME.
+           *> RECON-FILE is a scratch accumulator rebuilt fresh every run,
+           *> not carried over from run to run. OPEN OUTPUT/CLOSE first so
+           *> it's created on the very first-ever run and cleared of any
+           *> prior contents on every rerun - otherwise OPEN I-O would fail
+           *> outright before the file exists, and once it exists would
+           *> leave old balances in place for ACCUMULATE-RECON-RTN's found
+           *> branch to silently add/subtract onto. The run itself still
+           *> needs READ/WRITE/REWRITE, so reopen I-O for that.
+           OPEN OUTPUT RECON-FILE.
+           CLOSE RECON-FILE.
+           OPEN I-O RECON-FILE.
+           OPEN INPUT PORTFOLIO-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       BUILD-REPORT-FILENAME.
+           STRING '../RECONCILE-' DELIMITED BY SIZE
+                   WS-TODAY-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+
+       BUILD-RECON-SUMMARY-RTN.
+           *> Replay every dated transaction journal this system could
+           *> plausibly have produced - a fixed lookback window, same as
+           *> req 014's per-day brute force, rather than tracking a true
+           *> inception date nowhere else in this system. Years and days
+           *> are walked in ascending order so the last journal entry
+           *> processed for a symbol is genuinely its most recent trade.
+
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+               UNTIL WS-YEAR > WS-CURRENT-YEAR
+               PERFORM VARYING WS-MONTH FROM 1 BY 1 UNTIL WS-MONTH > 12
+                   PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 31
+                       PERFORM PROCESS-ONE-DAY-RTN
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       PROCESS-ONE-DAY-RTN.
+           COMPUTE WS-JOURNAL-DATE =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+           STRING '../TXN-JOURNAL-' DELIMITED BY SIZE
+                   WS-JOURNAL-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-JOURNAL-PATH.
+           OPEN INPUT JOURNAL-FILE.
+           IF WS-JOURNAL-STATUS = '00'
+               MOVE 'N' TO JOURNAL-EOF
+               PERFORM READ-JOURNAL-RTN UNTIL JOURNAL-EOF = 'Y'
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       READ-JOURNAL-RTN.
+           READ JOURNAL-FILE
+               AT END MOVE 'Y' TO JOURNAL-EOF
+               NOT AT END PERFORM ACCUMULATE-RECON-RTN
+           END-READ.
+
+       ACCUMULATE-RECON-RTN.
+           *> A BUY adds shares, a SELL removes them; either way the
+           *> journal's own JOURNAL-AVERAGE-COST is already the resulting
+           *> post-trade weighted average, so the last entry replayed for
+           *> a symbol carries the cost basis forward without this program
+           *> re-deriving the weighted-average formula itself.
+
+           MOVE JOURNAL-STOCK-SYMBOL TO RECON-SYMBOL.
+           READ RECON-FILE
+               INVALID KEY MOVE 'N' TO RECON-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO RECON-FOUND-FLAG
+           END-READ.
+           IF RECON-FOUND-FLAG = 'N'
+               MOVE 0 TO RECON-SHARES
+           END-IF.
+           IF JOURNAL-TRANSACTION-TYPE = 'BUY'
+               ADD JOURNAL-SHARES TO RECON-SHARES
+           ELSE
+               SUBTRACT JOURNAL-SHARES FROM RECON-SHARES
+           END-IF.
+           MOVE JOURNAL-AVERAGE-COST TO RECON-AVERAGE-COST.
+           IF RECON-FOUND-FLAG = 'Y'
+               REWRITE RECON-RECORD
+           ELSE
+               WRITE RECON-RECORD
+           END-IF.
+
+       WRITE-REPORT-RTN.
+           PERFORM WRITE-REPORT-HEADER.
+           MOVE 'N' TO PORTFOLIO-EOF.
+           MOVE LOW-VALUES TO PORTFOLIO-STOCK-SYMBOL.
+           START PORTFOLIO-FILE KEY IS GREATER THAN OR EQUAL
+               PORTFOLIO-STOCK-SYMBOL
+               INVALID KEY MOVE 'Y' TO PORTFOLIO-EOF
+           END-START.
+           PERFORM WRITE-DETAIL-RTN UNTIL PORTFOLIO-EOF = 'Y'.
+           PERFORM WRITE-SUMMARY-RTN.
+
+       WRITE-REPORT-HEADER.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE REPORT-HEADER TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-DETAIL-RTN.
+           READ PORTFOLIO-FILE NEXT RECORD
+               AT END MOVE 'Y' TO PORTFOLIO-EOF
+               NOT AT END PERFORM COMPARE-AND-WRITE-RTN
+           END-READ.
+
+       COMPARE-AND-WRITE-RTN.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO RECON-SYMBOL.
+           READ RECON-FILE
+               INVALID KEY MOVE 'N' TO RECON-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO RECON-FOUND-FLAG
+           END-READ.
+           IF RECON-FOUND-FLAG = 'N'
+               MOVE 0 TO RECON-SHARES
+               MOVE 0 TO RECON-AVERAGE-COST
+               MOVE 'NO JOURNAL' TO WS-STATUS-TEXT
+           ELSE
+               MOVE NUMBER-OF-SHARES TO WS-COMPARE-SHARES
+               IF WS-COMPARE-SHARES = RECON-SHARES
+                   AND AVERAGE-COST = RECON-AVERAGE-COST
+                   MOVE 'MATCH' TO WS-STATUS-TEXT
+               ELSE
+                   MOVE 'MISMATCH' TO WS-STATUS-TEXT
+               END-IF
+           END-IF.
+           IF WS-STATUS-TEXT NOT = 'MATCH'
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+           ADD 1 TO WS-SYMBOL-COUNT.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO RD-SYMBOL.
+           MOVE NUMBER-OF-SHARES TO RD-PORT-SHARES.
+           MOVE RECON-SHARES TO RD-RECON-SHARES.
+           MOVE AVERAGE-COST TO RD-PORT-COST.
+           MOVE RECON-AVERAGE-COST TO RD-RECON-COST.
+           MOVE WS-STATUS-TEXT TO RD-STATUS.
+           MOVE REPORT-DETAIL-RECORD TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-SUMMARY-RTN.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-SYMBOL-COUNT TO RS-SYMBOL-COUNT.
+           MOVE WS-MISMATCH-COUNT TO RS-MISMATCH-COUNT.
+           MOVE REPORT-SUMMARY-RECORD TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE RECON-FILE PORTFOLIO-FILE REPORT-FILE.
+       END PROGRAM RECONCILE-PORTFOLIO.
