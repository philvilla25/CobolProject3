@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. CAPITAL-GAINS-SUMMARY.
+           *> Year-end batch report: replays the dated transaction
+           *> journals and rolls SELL entries up into an annual realized
+           *> gain/loss total per symbol, separate from PROJECT-2-UPDATED's
+           *> unrealized mark-to-market report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+           ASSIGN TO WS-JOURNAL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT YEAR-OPTION-FILE                *> Optional target-year override
+           ASSIGN TO '../GAINS-YEAR-OPTION.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-YEAR-OPTION-STATUS.
+
+           SELECT GAINS-SUMMARY-FILE
+           ASSIGN TO '../CAPITAL-GAINS-SUMMARY.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GAINS-SYMBOL.
+
+           SELECT REPORT-FILE
+           ASSIGN TO WS-REPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL-FILE.
+       COPY '../TRANSACTION-JOURNAL.dat'.
+
+       FD GAINS-SUMMARY-FILE.
+       01 GAINS-SUMMARY-RECORD.
+           02 GAINS-SYMBOL PIC X(7).
+           02 GAINS-YEAR-TOTAL PIC S9(9)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(60).
+
+       FD YEAR-OPTION-FILE.
+       01 YEAR-OPTION-RECORD PIC X(4).             *> Target tax year, e.g. '2025'
+
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY-DATE PIC 9(8).                  *> Today's date, used to default the year
+       01 WS-YEAR PIC 9(4).
+       01 WS-YEAR-OPTION-STATUS PIC X(2).          *> '00' only when an override file exists
+       01 WS-MONTH PIC 9(2).
+       01 WS-DAY PIC 9(2).
+       01 WS-JOURNAL-DATE PIC 9(8).
+       01 WS-JOURNAL-PATH PIC X(40).
+       01 WS-JOURNAL-STATUS PIC X(2).              *> '00' only on days a journal exists
+       01 JOURNAL-EOF PIC A.
+       01 WS-REPORT-PATH PIC X(40).
+       01 WS-REALIZED-GAIN PIC S9(9)V99.
+       01 GAINS-FOUND-FLAG PIC A.
+       01 GAINS-EOF PIC A.
+       01 WS-GRAND-TOTAL-GAIN PIC S9(9)V99 VALUE 0.
+
+       01 EQUAL-SIGNS PIC X(59) VALUE ALL '='.
+       01 REPORT-HEADER.
+           02 SYMBOL-HEADER PIC X(10) VALUE 'SYMBOL'.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 GAIN-HEADER PIC X(25) VALUE 'REALIZED GAIN/LOSS'.
+       01 REPORT-DETAIL-RECORD.
+           02 REPORT-DETAIL-SYMBOL PIC X(10).
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 REPORT-DETAIL-GAIN PIC $$$$,$$$,$$9.99-. *> 9 digits to match
+               *> WS-REALIZED-GAIN's PIC S9(9)V99
+       01 REPORT-GRAND-TOTAL-RECORD.
+           02 GT-LABEL PIC X(27) VALUE 'Total Realized Gain/Loss: '.
+           02 GT-GAIN PIC $$$$,$$$,$$9.99-. *> 9 digits to match
+               *> WS-GRAND-TOTAL-GAIN's PIC S9(9)V99
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION-RTN.
+           PERFORM BUILD-SUMMARY-RTN.
+           PERFORM WRITE-REPORT-RTN.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZATION-RTN.
+           *> Tax time comes after the year in question has closed, so
+           *> this report's natural target is the last complete calendar
+           *> year, not the one still in progress - default to that, then
+           *> let an optional override file name any other year (e.g. to
+           *> rerun a prior tax year's report on demand).
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-YEAR = (WS-TODAY-DATE / 10000) - 1.
+           PERFORM DETECT-YEAR-OPTION-RTN.
+           PERFORM BUILD-REPORT-FILENAME.
+           *> GAINS-SUMMARY-FILE is a scratch file rebuilt fresh every run,
+           *> not carried over from run to run. OPEN OUTPUT/CLOSE first so
+           *> it's created on the very first-ever run and cleared of any
+           *> prior contents on every rerun - otherwise OPEN I-O would fail
+           *> outright before the file exists, and once it exists would
+           *> leave old totals in place for UPDATE-GAINS-SUMMARY-RTN's
+           *> found branch to silently add onto. The run itself still
+           *> needs READ/WRITE/REWRITE, so reopen I-O for that.
+           OPEN OUTPUT GAINS-SUMMARY-FILE.
+           CLOSE GAINS-SUMMARY-FILE.
+           OPEN I-O GAINS-SUMMARY-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       DETECT-YEAR-OPTION-RTN.
+           *> GAINS-YEAR-OPTION.txt is the same "optional run control
+           *> file" idiom PROJECT-2-UPDATED uses for REPORT-OPTIONS.txt -
+           *> absent, it's a no-op and WS-YEAR keeps its default.
+
+           OPEN INPUT YEAR-OPTION-FILE.
+           IF WS-YEAR-OPTION-STATUS = '00'
+               READ YEAR-OPTION-FILE
+                   AT END CONTINUE
+               END-READ
+               IF YEAR-OPTION-RECORD IS NUMERIC
+                   MOVE YEAR-OPTION-RECORD TO WS-YEAR
+               END-IF
+               CLOSE YEAR-OPTION-FILE
+           END-IF.
+
+       BUILD-REPORT-FILENAME.
+           STRING '../CAPITAL-GAINS-' DELIMITED BY SIZE
+                   WS-YEAR DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+
+       BUILD-SUMMARY-RTN.
+           *> Replay every dated transaction journal for the year,
+           *> accumulating each symbol's realized gain/loss from its SELL
+           *> entries. There's no calendar logic here - a day that never
+           *> had a journal simply has nothing to OPEN and is skipped.
+
+           PERFORM VARYING WS-MONTH FROM 1 BY 1 UNTIL WS-MONTH > 12
+               PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 31
+                   PERFORM PROCESS-ONE-DAY-RTN
+               END-PERFORM
+           END-PERFORM.
+
+       PROCESS-ONE-DAY-RTN.
+           COMPUTE WS-JOURNAL-DATE =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+           STRING '../TXN-JOURNAL-' DELIMITED BY SIZE
+                   WS-JOURNAL-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-JOURNAL-PATH.
+           OPEN INPUT JOURNAL-FILE.
+           IF WS-JOURNAL-STATUS = '00'
+               MOVE 'N' TO JOURNAL-EOF
+               PERFORM READ-JOURNAL-RTN UNTIL JOURNAL-EOF = 'Y'
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       READ-JOURNAL-RTN.
+           READ JOURNAL-FILE
+               AT END MOVE 'Y' TO JOURNAL-EOF
+               NOT AT END PERFORM ACCUMULATE-GAIN-RTN
+           END-READ.
+
+       ACCUMULATE-GAIN-RTN.
+           *> Only SELL entries realize a gain/loss; BUY entries only
+           *> move the cost basis, which SELL-STOCKS has already folded
+           *> into JOURNAL-AVERAGE-COST by the time it journals the sale.
+
+           IF JOURNAL-TRANSACTION-TYPE = 'SELL'
+               COMPUTE WS-REALIZED-GAIN =
+                   (JOURNAL-PRICE - JOURNAL-AVERAGE-COST)
+                   * JOURNAL-SHARES
+               PERFORM UPDATE-GAINS-SUMMARY-RTN
+           END-IF.
+
+       UPDATE-GAINS-SUMMARY-RTN.
+           MOVE JOURNAL-STOCK-SYMBOL TO GAINS-SYMBOL.
+           READ GAINS-SUMMARY-FILE
+               INVALID KEY MOVE 'N' TO GAINS-FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO GAINS-FOUND-FLAG
+           END-READ.
+           IF GAINS-FOUND-FLAG = 'Y'
+               ADD WS-REALIZED-GAIN TO GAINS-YEAR-TOTAL
+               REWRITE GAINS-SUMMARY-RECORD
+           ELSE
+               MOVE WS-REALIZED-GAIN TO GAINS-YEAR-TOTAL
+               WRITE GAINS-SUMMARY-RECORD
+           END-IF.
+
+       WRITE-REPORT-RTN.
+           PERFORM WRITE-REPORT-HEADER.
+           MOVE 'N' TO GAINS-EOF.
+           MOVE LOW-VALUES TO GAINS-SYMBOL.
+           START GAINS-SUMMARY-FILE KEY IS GREATER THAN OR EQUAL
+               GAINS-SYMBOL
+               INVALID KEY MOVE 'Y' TO GAINS-EOF
+           END-START.
+           PERFORM WRITE-DETAIL-RTN UNTIL GAINS-EOF = 'Y'.
+           PERFORM WRITE-GRAND-TOTAL-RTN.
+
+       WRITE-REPORT-HEADER.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE REPORT-HEADER TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-DETAIL-RTN.
+           READ GAINS-SUMMARY-FILE NEXT RECORD
+               AT END MOVE 'Y' TO GAINS-EOF
+               NOT AT END
+                   MOVE GAINS-SYMBOL TO REPORT-DETAIL-SYMBOL
+                   MOVE GAINS-YEAR-TOTAL TO REPORT-DETAIL-GAIN
+                   ADD GAINS-YEAR-TOTAL TO WS-GRAND-TOTAL-GAIN
+                   MOVE REPORT-DETAIL-RECORD TO REPORT-LINE
+                   WRITE REPORT-LINE
+           END-READ.
+
+       WRITE-GRAND-TOTAL-RTN.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-GRAND-TOTAL-GAIN TO GT-GAIN.
+           MOVE REPORT-GRAND-TOTAL-RECORD TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE GAINS-SUMMARY-FILE REPORT-FILE.
+       END PROGRAM CAPITAL-GAINS-SUMMARY.
