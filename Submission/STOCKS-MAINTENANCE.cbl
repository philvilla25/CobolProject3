@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STOCKS-MAINTENANCE.
+           *> This program maintains STOCKS.txt: add a new symbol, update an
+           *> existing CPRICE, or remove a delisted symbol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-STOCKS-FILE
+           ASSIGN TO '../STOCKS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-STOCKS-FILE
+           ASSIGN TO '../STOCKS-NEW.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-STOCKS-FILE.
+       01 OLD-STOCKS-RECORD.
+           02 OLD-SSYMBOL PIC X(7).
+           02 OLD-SNAME PIC X(25).
+           02 OLD-CPRICE PIC 9(6)V99.
+
+       FD NEW-STOCKS-FILE.
+       01 NEW-STOCKS-RECORD.
+           02 NEW-SSYMBOL PIC X(7).
+           02 NEW-SNAME PIC X(25).
+           02 NEW-CPRICE PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       *> Variables for processing and calculations.
+
+       01 EOF PIC A.
+       01 FOUND-FLAG PIC A.
+       01 NEW-RECORD PIC A.
+       01 ERROR-MESSAGE PIC X(40).
+       01 WS-OLD-PATH PIC X(40) VALUE '../STOCKS.txt'.
+       01 WS-NEW-PATH PIC X(40) VALUE '../STOCKS-NEW.txt'.
+
+       01 INPUT-ACTION PIC X.
+       01 INPUT-SYMBOL PIC X(7).
+       01 INPUT-NAME PIC X(25).
+       01 INPUT-PRICE PIC X(9).
+       01 WS-PRICE PIC 9(6)V99.
+       01 PRICE-VALID-FLAG PIC A.
+       01 ACTION-VALID-FLAG PIC A.
+
+       SCREEN SECTION.
+       01 INPUT-SCREEN.
+           *> Defining the input screen layout
+
+           02 LINE 2 COL 10 VALUE 'Stocks Maintenance'.
+           02 LINE 4.
+               03 COL 3 VALUE 'Action - (A)dd, (U)pdate, (R)emove: '.
+               03 COL 40 PIC X TO INPUT-ACTION.
+           02 LINE 5.
+               03 COL 3 VALUE 'Enter a Stock Symbol: '.
+               03 COL 25 PIC X(7) TO INPUT-SYMBOL.
+           02 LINE 6.
+               03 COL 3 VALUE 'Enter the Stock Name (Add only): '.
+               03 COL 37 PIC X(25) TO INPUT-NAME.
+           02 LINE 7.
+               03 COL 3 VALUE 'Enter the Closing Price (Add/Update): '.
+               03 COL 41 PIC X(9) TO INPUT-PRICE.
+       01 OUTPUT-SCREEN.
+           *> Defining the output screen layout.
+
+           02 LINE 9 COL 10 VALUE 'Stocks Master Updated'.
+           02 LINE 11.
+               03 COL 3 VALUE 'Stock Symbol: '.
+               03 COL 17 PIC X(7) FROM INPUT-SYMBOL.
+           02 LINE 13.
+               03 COL 3 VALUE 'Maintain more stocks? (Y/N) '.
+               03 COL 31 PIC A TO NEW-RECORD.
+       01 ERROR-SCREEN.
+           *> Defining the error screen shown when a request cannot be applied.
+
+           02 LINE 9 COL 10 VALUE 'Request Rejected'.
+           02 LINE 11 COL 3 PIC X(40) FROM ERROR-MESSAGE.
+           02 LINE 13.
+               03 COL 3 VALUE 'Maintain more stocks? (Y/N) '.
+               03 COL 31 PIC A TO NEW-RECORD.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            *> Main procedure to process maintenance requests until done.
+
+           PERFORM PROCESS-RTN UNTIL NEW-RECORD = 'N'.
+           STOP RUN.
+
+       PROCESS-RTN.
+           *> Get one maintenance request, apply it, and show the result.
+
+           PERFORM GET-INPUT.
+           PERFORM VALIDATE-ACTION-RTN.
+           IF ACTION-VALID-FLAG NOT = 'Y'
+               MOVE 'Action must be A, U, or R' TO ERROR-MESSAGE
+               PERFORM DISPLAY-ERROR
+           ELSE
+               PERFORM VALIDATE-PRICE-RTN
+               IF PRICE-VALID-FLAG NOT = 'Y'
+                   MOVE 'Closing Price must be numeric' TO ERROR-MESSAGE
+                   PERFORM DISPLAY-ERROR
+               ELSE
+                   PERFORM OPEN-FILES
+                   MOVE 'N' TO FOUND-FLAG
+                   MOVE 'N' TO EOF
+                   PERFORM COPY-AND-APPLY UNTIL EOF = 'Y'
+                   PERFORM APPLY-REQUEST-RTN
+                   PERFORM CLOSE-FILES
+                   IF ERROR-MESSAGE = SPACES
+                       CALL 'CBL_RENAME_FILE' USING WS-NEW-PATH
+                           WS-OLD-PATH
+                       *> Rebuild STOCKS.dat immediately so the change is
+                       *> usable by BUY-STOCKS/SELL-STOCKS/
+                       *> PROJECT-2-UPDATED the same day, instead of only
+                       *> taking effect after the next scheduled
+                       *> STOCKS-TO-INDEXED/VALUATION-BATCH-CONTROL run.
+                       CALL 'STOCKS-TO-INDEXED'
+                       PERFORM DISPLAY-OUTPUT
+                   ELSE
+                       PERFORM DISPLAY-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE SPACES TO ERROR-MESSAGE.
+
+       GET-INPUT.
+            *> Accept the maintenance request from the screen.
+
+           ACCEPT INPUT-SCREEN.
+           MOVE FUNCTION UPPER-CASE(INPUT-ACTION) TO INPUT-ACTION.
+
+       VALIDATE-ACTION-RTN.
+           *> Check the action itself before VALIDATE-PRICE-RTN runs, so
+           *> an invalid action is reported as such instead of being
+           *> masked by whatever VALIDATE-PRICE-RTN happens to say about
+           *> a Closing Price that an invalid-action request never needed.
+
+           IF INPUT-ACTION = 'A' OR 'U' OR 'R'
+               MOVE 'Y' TO ACTION-VALID-FLAG
+           ELSE
+               MOVE 'N' TO ACTION-VALID-FLAG
+           END-IF.
+
+       VALIDATE-PRICE-RTN.
+           *> Reject a non-numeric Closing Price before it ever reaches a
+           *> numeric field - otherwise MOVE would silently de-edit garbage
+           *> into WS-PRICE, the same defect class reqs 002/008 exist to
+           *> prevent. A Remove request never uses the price, so a blank
+           *> field is fine there.
+
+           IF INPUT-ACTION = 'R'
+               MOVE 'Y' TO PRICE-VALID-FLAG
+           ELSE
+               IF INPUT-PRICE IS NUMERIC
+                   MOVE INPUT-PRICE TO WS-PRICE
+                   MOVE 'Y' TO PRICE-VALID-FLAG
+               ELSE
+                   MOVE 'N' TO PRICE-VALID-FLAG
+               END-IF
+           END-IF.
+
+       OPEN-FILES.
+           *> Open the old master for input and the new master for output.
+
+           OPEN INPUT OLD-STOCKS-FILE.
+           OPEN OUTPUT NEW-STOCKS-FILE.
+
+       COPY-AND-APPLY.
+           *> Copy every record from the old master to the new master,
+           *> applying an UPDATE or REMOVE in flight when the symbol matches.
+
+           READ OLD-STOCKS-FILE
+               AT END MOVE 'Y' TO EOF
+               NOT AT END PERFORM COPY-ONE-RECORD
+           END-READ.
+
+       COPY-ONE-RECORD.
+           IF OLD-SSYMBOL = INPUT-SYMBOL
+               MOVE 'Y' TO FOUND-FLAG
+               EVALUATE INPUT-ACTION
+                   WHEN 'A'
+                       *> Symbol already exists - reject below, still copy.
+                       MOVE OLD-STOCKS-RECORD TO NEW-STOCKS-RECORD
+                       WRITE NEW-STOCKS-RECORD
+                   WHEN 'U'
+                       MOVE OLD-SSYMBOL TO NEW-SSYMBOL
+                       MOVE OLD-SNAME TO NEW-SNAME
+                       MOVE WS-PRICE TO NEW-CPRICE
+                       WRITE NEW-STOCKS-RECORD
+                   WHEN 'R'
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE OLD-STOCKS-RECORD TO NEW-STOCKS-RECORD
+                       WRITE NEW-STOCKS-RECORD
+               END-EVALUATE
+           ELSE
+               MOVE OLD-STOCKS-RECORD TO NEW-STOCKS-RECORD
+               WRITE NEW-STOCKS-RECORD
+           END-IF.
+
+       APPLY-REQUEST-RTN.
+           *> Validate the request against what COPY-AND-APPLY observed and,
+           *> for an Add, append the new symbol to the new master.
+
+           EVALUATE INPUT-ACTION
+               WHEN 'A'
+                   IF FOUND-FLAG = 'Y'
+                       MOVE 'Symbol already exists on STOCKS.txt'
+                           TO ERROR-MESSAGE
+                   ELSE
+                       MOVE INPUT-SYMBOL TO NEW-SSYMBOL
+                       MOVE INPUT-NAME TO NEW-SNAME
+                       MOVE WS-PRICE TO NEW-CPRICE
+                       WRITE NEW-STOCKS-RECORD
+                   END-IF
+               WHEN 'U'
+                   IF FOUND-FLAG NOT = 'Y'
+                       MOVE 'Symbol not found on STOCKS.txt'
+                           TO ERROR-MESSAGE
+                   END-IF
+               WHEN 'R'
+                   IF FOUND-FLAG NOT = 'Y'
+                       MOVE 'Symbol not found on STOCKS.txt'
+                           TO ERROR-MESSAGE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Action must be A, U, or R' TO ERROR-MESSAGE
+           END-EVALUATE.
+
+       CLOSE-FILES.
+           *> Close the old and new stocks master files.
+
+           CLOSE OLD-STOCKS-FILE NEW-STOCKS-FILE.
+
+       DISPLAY-OUTPUT.
+            *> Display confirmation that the master was updated.
+
+           ACCEPT OUTPUT-SCREEN.
+
+       DISPLAY-ERROR.
+           *> Display why the request could not be applied.
+
+           ACCEPT ERROR-SCREEN.
+       END PROGRAM STOCKS-MAINTENANCE.
