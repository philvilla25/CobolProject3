@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. SELL-STOCKS.
+           *> This program manages the selling of stocks and updates the portfolio
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE
+           ASSIGN TO '../PORTFOLIO.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PORTFOLIO-STOCK-SYMBOL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS WS-PORTFOLIO-STATUS.
+
+           SELECT STOCKS-FILE
+           ASSIGN TO '../STOCKS.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SSYMBOL.
+
+           SELECT JOURNAL-FILE
+           ASSIGN TO WS-JOURNAL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PORTFOLIO-FILE.
+       01 PORTFOLIO-RECORD.
+           *> Structure of the portfolio record.
+           02 PORTFOLIO-STOCK-SYMBOL PIC X(7).
+           02 NUMBER-OF-SHARES PIC 9(5).
+           02 AVERAGE-COST PIC 9(6)V99.
+
+           *> Structure of the stocks record.
+       FD STOCKS-FILE.
+       01 STOCKS-RECORD.
+           02 SSYMBOL PIC X(7).
+           02 SNAME PIC X(25).
+           02 CPRICE PIC 9(6)V99.
+
+       FD JOURNAL-FILE.
+       COPY '../TRANSACTION-JOURNAL.dat'.
+
+       WORKING-STORAGE SECTION.
+       *> Variables for processing and calculations.
+
+       01 WS-JOURNAL-DATE PIC 9(8).                *> Today's date, YYYYMMDD
+       01 WS-JOURNAL-PATH PIC X(40).                *> Dated journal file name
+       01 WS-PORTFOLIO-STATUS PIC X(2).             *> '00' only if the exclusive lock was granted
+       01 WRITE-COUNTER PIC 9(2).
+
+       01 REPORT-RECORD.
+           *> Defining the structure of the report record
+
+           02 REPORT-STOCK-NAME PIC X(25).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REPORT-NUMBER-OF-SHARES PIC ZZ,ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REPORT-AVERAGE-COST PIC $$$$,$$9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REPORT-CLOSING-PRICE PIC $$$$,$$9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REPORT-REALIZED-GAIN-OR-LOSS PIC $$$$$$,$$9.99-.
+
+       01 INPUT-STOCK-SYMBOL PIC X(7).
+       01 WS-RAW-SHARES PIC X(5).
+       01 INPUT-NUMBER-OF-SHARES PIC 9(5).
+       01 SHARES-VALID-FLAG PIC A.
+       01 FOUND-FLAG PIC A.
+       01 HOLDING-FOUND-FLAG PIC A.
+       01 SALE-ERROR-FLAG PIC A.
+       01 OUTPUT-NUMBER-OF-SHARES PIC 9(5).
+       01 OUTPUT-AVERAGE-COST PIC 9(6)V99.
+       01 REALIZED-GAIN-OR-LOSS PIC S9(7)V99.
+       01 NEW-RECORD PIC A.
+       01 ERROR-MESSAGE PIC X(40).
+
+       SCREEN SECTION.
+       01 INPUT-SCREEN.
+           *> Defining the input screen layout
+
+           02 LINE 2 COL 10 VALUE 'Sell Stocks'.
+           02 LINE 4.
+               03 COL 3 VALUE 'Enter a Stock Symbol: '.
+               03 COL 25 PIC X(7) TO INPUT-STOCK-SYMBOL.
+           02 LINE 5.
+               03 COL 3 VALUE 'Enter the Number of Shares: '.
+               03 COL 31 PIC X(5) TO WS-RAW-SHARES.
+       01 OUTPUT-SCREEN.
+           *> Defining the output screen layout.
+
+           02 LINE 7 COL 10 VALUE 'Updated Portfolio Record'.
+           02 LINE 9.
+               03 COL 3 VALUE 'Stock Symbol: '.
+               03 COL 17 PIC X(7) FROM PORTFOLIO-STOCK-SYMBOL.
+           02 LINE 10.
+               03 COL 3 VALUE 'Number of Shares: '.
+               03 COL 21 PIC ZZ,ZZ9 FROM OUTPUT-NUMBER-OF-SHARES.
+           02 LINE 11.
+               03 COL 3 VALUE 'Average Cost: '.
+               03 COL 17 PIC $$$$,$$9.99 FROM OUTPUT-AVERAGE-COST.
+           02 LINE 12.
+               03 COL 3 VALUE 'Realized Gain/Loss: '.
+               03 COL 24 PIC $$$$$$,$$9.99- FROM REALIZED-GAIN-OR-LOSS.
+           02 LINE 14.
+               03 COL 3 VALUE 'Sell more stocks? (Y/N) '.
+               03 COL 27 PIC A TO NEW-RECORD.
+       01 ERROR-SCREEN.
+           *> Defining the error screen shown when a sale cannot be completed.
+
+           02 LINE 7 COL 10 VALUE 'Sale Rejected'.
+           02 LINE 9 COL 3 PIC X(40) FROM ERROR-MESSAGE.
+           02 LINE 14.
+               03 COL 3 VALUE 'Sell more stocks? (Y/N) '.
+               03 COL 27 PIC A TO NEW-RECORD.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            *> Main procedure to initialize, process, and close files.
+
+           PERFORM INITIALIZATION-RTN.
+           PERFORM PROCESS-RTN UNTIL NEW-RECORD = 'N'.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZATION-RTN.
+           *> Routine to open files.
+
+           PERFORM BUILD-JOURNAL-FILENAME.
+           PERFORM OPEN-FILES.
+
+       BUILD-JOURNAL-FILENAME.
+           *> Today's transaction journal - one dated file, appended to
+           *> across every run that happens on the same day.
+
+           ACCEPT WS-JOURNAL-DATE FROM DATE YYYYMMDD.
+           STRING '../TXN-JOURNAL-' DELIMITED BY SIZE
+                   WS-JOURNAL-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-JOURNAL-PATH.
+
+       OPEN-FILES.
+            *> Open the portfolio, stocks, and journal files.
+
+           OPEN I-O PORTFOLIO-FILE.
+           PERFORM CHECK-PORTFOLIO-LOCK-RTN.
+           OPEN INPUT STOCKS-FILE.
+           OPEN EXTEND JOURNAL-FILE.
+
+       CHECK-PORTFOLIO-LOCK-RTN.
+           *> PORTFOLIO-FILE is opened with LOCK MODE IS EXCLUSIVE, so a
+           *> BUY-STOCKS/SELL-STOCKS/RECORD-DIVIDEND session racing this
+           *> one can't get its own OPEN I-O while this one is running -
+           *> the OPEN fails with a non-'00' status instead of both
+           *> sessions silently racing REWRITE-RECORD against the same
+           *> symbol. Abort cleanly rather than continue against a file
+           *> that never actually opened. Status '35' means PORTFOLIO.dat
+           *> simply doesn't exist yet - that is not the same problem as
+           *> a lock and deserves its own message.
+
+           IF WS-PORTFOLIO-STATUS = '35'
+               DISPLAY 'PORTFOLIO.dat does not exist - run '
+                   'SEQUENTIAL-TO-INDEXED to create it before '
+                   'using SELL-STOCKS.'
+               STOP RUN
+           ELSE
+               IF WS-PORTFOLIO-STATUS NOT = '00'
+                   DISPLAY 'PORTFOLIO.dat is locked by another '
+                       'session (status '
+                       WS-PORTFOLIO-STATUS ') - try again later.'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       PROCESS-RTN.
+           *> Routine to get user input, validate the sale, update the
+           *> portfolio and display the result.
+
+           MOVE 'N' TO SALE-ERROR-FLAG.
+           PERFORM GET-INPUT.
+           PERFORM VALIDATE-SHARES-RTN.
+           IF SHARES-VALID-FLAG NOT = 'Y'
+               MOVE 'Number of shares must be numeric'
+                   TO ERROR-MESSAGE
+               MOVE 'Y' TO SALE-ERROR-FLAG
+           ELSE
+               PERFORM VALIDATE-SYMBOL-RTN
+               IF FOUND-FLAG NOT = 'Y'
+                   MOVE 'Unknown stock symbol - not on file'
+                       TO ERROR-MESSAGE
+                   MOVE 'Y' TO SALE-ERROR-FLAG
+               ELSE
+                   PERFORM READ-PORTFOLIO-FILE
+                   IF HOLDING-FOUND-FLAG NOT = 'Y'
+                       MOVE 'No holding on file for that symbol'
+                           TO ERROR-MESSAGE
+                       MOVE 'Y' TO SALE-ERROR-FLAG
+                   ELSE
+                       IF INPUT-NUMBER-OF-SHARES > NUMBER-OF-SHARES
+                           MOVE 'Cannot sell more shares than on hand'
+                               TO ERROR-MESSAGE
+                           MOVE 'Y' TO SALE-ERROR-FLAG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF SALE-ERROR-FLAG = 'Y'
+               PERFORM DISPLAY-ERROR
+           ELSE
+               PERFORM CALCULATIONS-RTN
+               PERFORM REWRITE-RECORD
+               PERFORM WRITE-JOURNAL-ENTRY
+               PERFORM DISPLAY-OUTPUT
+           END-IF.
+
+       GET-INPUT.
+            *> Accept user input for stock symbol and number of shares.
+
+           ACCEPT INPUT-SCREEN.
+           MOVE INPUT-STOCK-SYMBOL TO PORTFOLIO-STOCK-SYMBOL.
+
+       VALIDATE-SHARES-RTN.
+           *> Reject a non-numeric share count before it ever reaches a
+           *> numeric field - otherwise MOVE would silently de-edit garbage,
+           *> the same guard BUY-STOCKS uses for its share count.
+
+           IF WS-RAW-SHARES IS NUMERIC
+               MOVE WS-RAW-SHARES TO INPUT-NUMBER-OF-SHARES
+               MOVE 'Y' TO SHARES-VALID-FLAG
+           ELSE
+               MOVE 'N' TO SHARES-VALID-FLAG
+           END-IF.
+
+       VALIDATE-SYMBOL-RTN.
+           *> Confirm the symbol being sold is a recognized stock. A direct
+           *> keyed read against the indexed stocks master also leaves
+           *> CPRICE loaded with the current closing price for
+           *> CALCULATIONS-RTN.
+
+           MOVE INPUT-STOCK-SYMBOL TO SSYMBOL.
+           READ STOCKS-FILE
+               INVALID KEY MOVE 'N' TO FOUND-FLAG
+               NOT INVALID KEY MOVE 'Y' TO FOUND-FLAG
+           END-READ.
+
+       READ-PORTFOLIO-FILE.
+           *> Read the existing portfolio record for the symbol being sold.
+
+           MOVE 'N' TO HOLDING-FOUND-FLAG.
+           READ PORTFOLIO-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO HOLDING-FOUND-FLAG
+           END-READ.
+
+       CALCULATIONS-RTN.
+           *> Compute the realized gain/loss off the existing AVERAGE-COST
+           *> basis, then reduce shares on hand. VALIDATE-SYMBOL-RTN already
+           *> proved the symbol exists and left CPRICE loaded.
+
+           COMPUTE REALIZED-GAIN-OR-LOSS =
+               (CPRICE - AVERAGE-COST) * INPUT-NUMBER-OF-SHARES
+
+           SUBTRACT INPUT-NUMBER-OF-SHARES FROM NUMBER-OF-SHARES
+           MOVE NUMBER-OF-SHARES TO OUTPUT-NUMBER-OF-SHARES
+           MOVE AVERAGE-COST TO OUTPUT-AVERAGE-COST
+           MOVE CPRICE TO REPORT-CLOSING-PRICE
+
+           ADD 1 TO WRITE-COUNTER.
+
+       REWRITE-RECORD.
+           *> Rewrite the updated record in the portfolio file.
+
+           REWRITE PORTFOLIO-RECORD.
+
+       WRITE-JOURNAL-ENTRY.
+           *> Append this trade to the dated transaction journal for audit.
+
+           MOVE WS-JOURNAL-DATE TO JOURNAL-DATE.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO JOURNAL-STOCK-SYMBOL.
+           MOVE 'SELL' TO JOURNAL-TRANSACTION-TYPE.
+           MOVE INPUT-NUMBER-OF-SHARES TO JOURNAL-SHARES.
+           MOVE CPRICE TO JOURNAL-PRICE.
+           MOVE AVERAGE-COST TO JOURNAL-AVERAGE-COST.
+           MOVE 0 TO JOURNAL-COMMISSION.
+           WRITE JOURNAL-RECORD.
+
+       DISPLAY-OUTPUT.
+            *> Display the updated portfolio record.
+
+           ACCEPT OUTPUT-SCREEN.
+
+       DISPLAY-ERROR.
+           *> Display why the sale could not be completed.
+
+           ACCEPT ERROR-SCREEN.
+
+       CLOSE-FILES.
+           *> Close the portfolio, stocks, and journal files.
+
+           CLOSE PORTFOLIO-FILE STOCKS-FILE JOURNAL-FILE.
+       END PROGRAM SELL-STOCKS.
