@@ -11,36 +11,80 @@
            RECORD KEY IS PORTFOLIO-STOCK-SYMBOL.  *> Record key for indexing
 
            SELECT STOCKS-FILE                     *> Selecting the stocks file
-           ASSIGN TO '../STOCKS.txt'              *> Assigning file path
-           ORGANIZATION IS LINE SEQUENTIAL.       *> Defining the organization as line sequential
+           ASSIGN TO '../STOCKS.dat'              *> Assigning file path
+           ORGANIZATION IS INDEXED                *> Defining the organization as indexed
+           ACCESS MODE IS RANDOM                  *> Direct lookup by symbol
+           RECORD KEY IS SSYMBOL.                 *> Record key for indexing
 
            SELECT REPORT-FILE                     *> Selecting the report file
-           ASSIGN TO '../REPORT.txt'              *> Assigning file path
+           ASSIGN TO WS-REPORT-PATH               *> Dated report file name
            ORGANIZATION IS LINE SEQUENTIAL.       *> Defining the organization as line sequential
 
+           SELECT CHECKPOINT-FILE                 *> Restart/checkpoint file
+           ASSIGN TO WS-CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.   *> Lets us tell "no checkpoint yet" from an error
+
+           SELECT OPTIONS-FILE                    *> Optional run control for sort/filter mode
+           ASSIGN TO WS-OPTIONS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OPTIONS-STATUS.
+
+           SELECT SORT-FILE
+           ASSIGN TO '../PROJECT2-SORTWORK.tmp'.  *> GnuCOBOL work file for the SORT verb
+
        DATA DIVISION.
        FILE SECTION.
        FD PORTFOLIO-FILE.
        01 PORTFOLIO-RECORD.
            02 PORTFOLIO-STOCK-SYMBOL PIC X(7).    *> Stock symbol in the portfolio
            02 NUMBER-OF-SHARES PIC 9(5).          *> Number of shares in the portfolio
-           02 AVERAGE-COST PIC 9(4)V99.           *> Average cost per share
+           02 AVERAGE-COST PIC 9(6)V99.           *> Average cost per share
 
        FD STOCKS-FILE.
        01 STOCKS-RECORD.
            02 SSYMBOL PIC X(7).                   *> Stock symbol
            02 SNAME PIC X(25).                    *> Stock name
-           02 CPRICE PIC 9(4)V99.                 *> Closing price of the stock
+           02 CPRICE PIC 9(6)V99.                 *> Closing price of the stock
 
        FD REPORT-FILE.
-       01 REPORT-LINE PIC X(99).                  *> Report line structure
+       01 REPORT-LINE PIC X(115).                 *> Report line structure, widened along
+                                                   *> with the price fields it carries
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CHECKPOINT-SYMBOL PIC X(7).          *> Last symbol successfully processed
+           02 CHECKPOINT-READ-COUNTER PIC 9(3).
+           02 CHECKPOINT-WRITE-COUNTER PIC 9(3).
+           02 CHECKPOINT-MARKET-VALUE PIC 9(9)V99.
+           02 CHECKPOINT-GAIN-OR-LOSS-ACCUM PIC S9(9)V99.
+           02 CHECKPOINT-DATE PIC 9(8).             *> Run date the checkpoint was saved under
+
+       FD OPTIONS-FILE.
+       01 OPTIONS-RECORD PIC X(8).                 *> 'SORTGAIN', 'LOSSONLY', or absent/blank
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           02 SORT-GAIN-OR-LOSS PIC S9(7)V99.      *> Sort key - de-edited total gain/loss
+           02 SORT-REPORT-LINE PIC X(115).         *> Fully-formatted line, written as-is
 
        WORKING-STORAGE SECTION.
-       01 TABLE-INDEX PIC 9(2).                   *> Index for table operations
        01 EOF PIC A(1).                           *> End of file indicator
-       COPY '../STOCKS-TABLE.dat'.                *> Copy statement for stock table data
+       01 WS-REPORT-DATE PIC 9(8).                *> Today's date, YYYYMMDD
+       01 WS-REPORT-PATH PIC X(40).               *> Dated report file name
+       01 RESTART-FLAG PIC A(1) VALUE 'N'.        *> 'Y' when resuming from a checkpoint
+       01 WS-CHECKPOINT-PATH PIC X(40)
+           VALUE '../PROJECT2-CHECKPOINT.txt'.
+       01 WS-CHECKPOINT-STATUS PIC X(2).          *> '00' once OPEN INPUT finds a checkpoint
+       01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 10. *> Save a checkpoint every N records
+       01 WS-CHECKPOINT-COUNT PIC 9(2) VALUE 0.
+       01 WS-OPTIONS-PATH PIC X(40)
+           VALUE '../REPORT-OPTIONS.txt'.
+       01 WS-OPTIONS-STATUS PIC X(2).             *> '00' only when a run-control file exists
+       01 WS-REPORT-OPTION PIC X(8) VALUE SPACES. *> 'SORTGAIN', 'LOSSONLY', or SPACES for default
+       01 SORT-EOF PIC A.
 
-       01 EQUAL-SIGNS PIC X(98) VALUE ALL '='.    *> Line of equal signs for report formatting
+       01 EQUAL-SIGNS PIC X(114) VALUE ALL '='.   *> Line of equal signs for report formatting
        01 REPORT-HEADER.
            02 STOCK-NAME-HEADER PIC X(10) VALUE 'STOCK NAME'. *> Header for stock name
            02 FILLER PIC X(17) VALUE SPACES.      *> Spacer
@@ -56,71 +100,146 @@
            02 FILLER PIC X(4) VALUE SPACES.       *> Spacer
            02 GAIN-OR-LOSS PIC X(9) VALUE 'GAIN/LOSS'. *> Header for gain or loss
 
-       01 READ-COUNTER PIC 9(2).                  *> Counter for records read
-       01 WRITE-COUNTER PIC 9(2).                 *> Counter for records written
+       01 READ-COUNTER PIC 9(3).                  *> Counter for records read
+       01 WRITE-COUNTER PIC 9(3).                 *> Counter for records written
        01 FOUND-FLAG PIC A(1).                    *> Flag to indicate if stock is found
-       01 ADJUSTED-COST-BASE PIC 9(5)V99.         *> Adjusted cost base calculation
-       01 MARKET-VALUE PIC 9(5)V99.               *> Market value calculation
-       01 TOTAL-GAIN-OR-LOSS PIC 9(5)V99-.        *> Total gain or loss calculation
+       01 ADJUSTED-COST-BASE PIC 9(7)V99.         *> Adjusted cost base calculation
+       01 MARKET-VALUE PIC 9(7)V99.               *> Market value calculation
+       01 TOTAL-GAIN-OR-LOSS PIC 9(7)V99-.        *> Total gain or loss calculation
        01 REPORT-RECORD.
            02 REPORT-STOCK-NAME PIC X(25).        *> Stock name in the report
            02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
            02 REPORT-NUMBER-OF-SHARES PIC ZZ,ZZ9. *> Number of shares in the report
            02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
-           02 REPORT-AVERAGE-COST PIC $$,$$9.99.  *> Average cost in the report
+           02 REPORT-AVERAGE-COST PIC $$$$,$$9.99.  *> Average cost in the report
            02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
-           02 REPORT-CLOSING-PRICE PIC $$,$$9.99. *> Closing price in the report
+           02 REPORT-CLOSING-PRICE PIC $$$$,$$9.99. *> Closing price in the report
            02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
-           02 REPORT-ADJUSTED-COST-BASE PIC $$$,$$9.99. *> Adjusted cost base in the report
+           02 REPORT-ADJUSTED-COST-BASE PIC $$$$$,$$9.99. *> Adjusted cost base in the report
            02 FILLER PIC X(4) VALUE SPACES.       *> Spacer
-           02 REPORT-MARKET-VALUE PIC $$$,$$9.99. *> Market value in the report
+           02 REPORT-MARKET-VALUE PIC $$$$$,$$9.99. *> Market value in the report
            02 FILLER PIC X(2) VALUE SPACES.       *> Spacer
-           02 REPORT-TOTAL-GAIN-OR-LOSS PIC $$$$,$$9.99-. *> Total gain or loss in the report
+           02 REPORT-TOTAL-GAIN-OR-LOSS PIC $$$$$$,$$9.99-. *> Total gain or loss in the report
 
        01 REPORT-COUNTERS.
            02 RECORDS-READ PIC X(14) VALUE 'Records read: '. *> Label for records read
-           02 REPORT-READ-COUNTER PIC Z9.         *> Counter for records read
+           02 REPORT-READ-COUNTER PIC ZZ9.        *> Counter for records read
            02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
            02 RECORDS-WRITTEN PIC X(17) VALUE 'Records written: '. *> Label for records written
-           02 REPORT-WRITE-COUNTER PIC Z9.        *> Counter for records written
+           02 REPORT-WRITE-COUNTER PIC ZZ9.       *> Counter for records written
+
+       01 TOTAL-MARKET-VALUE PIC 9(9)V99.         *> Portfolio-wide total market value
+       01 TOTAL-GAIN-OR-LOSS-ACCUM PIC S9(9)V99.  *> Portfolio-wide total gain/loss
+       01 GAIN-OR-LOSS-FOR-TOTAL PIC S9(7)V99.    *> De-edited gain/loss used to accumulate
+       01 GRAND-TOTALS.
+           02 GT-MARKET-VALUE-LABEL PIC X(20)
+               VALUE 'Total Market Value: '. *> Label for total market value
+           02 GT-REPORT-MARKET-VALUE PIC $$$$$$$,$$9.99. *> Total market value - 9
+               *> digits to match TOTAL-MARKET-VALUE's PIC 9(9)V99
+           02 FILLER PIC X(3) VALUE SPACES.       *> Spacer
+           02 GT-GAIN-LOSS-LABEL PIC X(17)
+               VALUE 'Total Gain/Loss: '. *> Label for total gain/loss
+           02 GT-REPORT-TOTAL-GAIN-OR-LOSS PIC $$$$$$$,$$9.99-. *> Total gain/loss - 9
+               *> digits to match TOTAL-GAIN-OR-LOSS-ACCUM's PIC S9(9)V99
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION-RTN.            *> Perform initialization routine
-           PERFORM PROCESS-RTN UNTIL EOF = 'Y'.   *> Process records until EOF
+           IF WS-REPORT-OPTION = 'SORTGAIN'
+               PERFORM SORTED-PROCESS-RTN         *> Full pass, sorted by gain/loss descending
+           ELSE
+               PERFORM PROCESS-RTN UNTIL EOF = 'Y' *> Process records until EOF
+           END-IF.
            PERFORM CLOSE-RTN.                     *> Perform close routine
-           STOP RUN.                              *> End program
+           GOBACK.                                *> End program - GOBACK so a
+           *> calling batch driver regains control instead of the whole
+           *> run unit terminating, while a standalone run still ends here
 
        INITIALIZATION-RTN.
-           PERFORM OPEN-FILES.                    *> Open files
-           PERFORM LOAD-TABLE VARYING TABLE-INDEX FROM 1 BY 1
-               UNTIL EOF = 'Y' OR TABLE-INDEX > 20. *> Load stock data into table
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD. *> Today's date - needed before
+               *> RESTART-CHECKPOINT-RTN so a checkpoint left over from an
+               *> earlier calendar day can be told apart from today's
+           OPEN INPUT PORTFOLIO-FILE STOCKS-FILE. *> Open input files
            PERFORM SET-EOF.                       *> Set EOF indicator
-           PERFORM WRITE-REPORT-HEADER.           *> Write report header
+           PERFORM DETECT-REPORT-OPTION-RTN.      *> Look for a sort/filter run control file
+           IF WS-REPORT-OPTION NOT = 'SORTGAIN'
+               *> A sorted run always rebuilds the whole report from
+               *> scratch - there's no meaningful "resume partway through
+               *> a SORT" - so only the default key-order run checkpoints.
+               PERFORM RESTART-CHECKPOINT-RTN
+           END-IF.
+           PERFORM BUILD-REPORT-FILENAME.
+           PERFORM OPEN-REPORT-FILE.
+           IF RESTART-FLAG NOT = 'Y'
+               PERFORM WRITE-REPORT-HEADER        *> Fresh run only - a resume keeps the
+           END-IF.                                *> header already written before the abend
 
-       OPEN-FILES.
-           OPEN INPUT PORTFOLIO-FILE STOCKS-FILE. *> Open input files
-           OPEN OUTPUT REPORT-FILE.               *> Open output file
+       DETECT-REPORT-OPTION-RTN.
+           *> An optional control file picks the run's sort/filter mode
+           *> for the nightly batch window - the same "try to OPEN, check
+           *> FILE STATUS" idiom already used to detect a checkpoint or a
+           *> batch trade file. With no file present the report keeps its
+           *> original physical key-sequence, unfiltered behavior.
 
-       LOAD-TABLE.
-           PERFORM READ-STOCKS-FILE.              *> Read stocks file
-           PERFORM LOAD-DATA.                     *> Load data into table
+           OPEN INPUT OPTIONS-FILE.
+           IF WS-OPTIONS-STATUS = '00'
+               READ OPTIONS-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE OPTIONS-RECORD TO WS-REPORT-OPTION
+               CLOSE OPTIONS-FILE
+           END-IF.
 
-       READ-STOCKS-FILE.
-           READ STOCKS-FILE
-               AT END MOVE 'Y' TO EOF             *> Set EOF when end of file is reached
-           END-READ.
+       BUILD-REPORT-FILENAME.
+           *> Each day's valuation keeps its own dated report instead of
+           *> overwriting yesterday's, so month-over-month history survives.
+           *> WS-REPORT-DATE was already captured in INITIALIZATION-RTN.
 
-       LOAD-DATA.
-           IF EOF NOT = 'Y'
-               MOVE SSYMBOL TO STOCK-SYMBOL(TABLE-INDEX) *> Load stock symbol
-               MOVE SNAME TO STOCK-NAME(TABLE-INDEX)     *> Load stock name
-               MOVE CPRICE TO CLOSING-PRICE(TABLE-INDEX) *> Load closing price
+           STRING '../REPORT-' DELIMITED BY SIZE
+                   WS-REPORT-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+
+       OPEN-REPORT-FILE.
+           IF RESTART-FLAG = 'Y'
+               OPEN EXTEND REPORT-FILE            *> Append after the last checkpoint
+           ELSE
+               OPEN OUTPUT REPORT-FILE
            END-IF.
 
        SET-EOF.
            MOVE 'N' TO EOF.                       *> Reset EOF indicator
 
+       RESTART-CHECKPOINT-RTN.
+           *> If a checkpoint was left behind by a prior run that never
+           *> reached CLOSE-RTN, pick up right after the last symbol it
+           *> finished processing instead of starting over. A checkpoint
+           *> saved under an earlier calendar day belongs to a report file
+           *> that no longer exists (today's is brand new) - trusting it
+           *> would skip WRITE-REPORT-HEADER on a report that never got
+           *> one, so a stale-dated checkpoint is ignored instead.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CHECKPOINT-DATE = WS-REPORT-DATE
+                   MOVE 'Y' TO RESTART-FLAG
+                   MOVE CHECKPOINT-READ-COUNTER TO READ-COUNTER
+                   MOVE CHECKPOINT-WRITE-COUNTER TO WRITE-COUNTER
+                   MOVE CHECKPOINT-MARKET-VALUE TO TOTAL-MARKET-VALUE
+                   MOVE CHECKPOINT-GAIN-OR-LOSS-ACCUM TO
+                       TOTAL-GAIN-OR-LOSS-ACCUM
+                   MOVE CHECKPOINT-SYMBOL TO PORTFOLIO-STOCK-SYMBOL
+                   START PORTFOLIO-FILE KEY IS GREATER THAN
+                       PORTFOLIO-STOCK-SYMBOL
+                       INVALID KEY MOVE 'Y' TO EOF
+                   END-START
+               END-IF
+           END-IF.
+
        WRITE-REPORT-HEADER.
            MOVE EQUAL-SIGNS TO REPORT-LINE.       *> Write line of equal signs
            WRITE REPORT-LINE.
@@ -132,45 +251,149 @@
        PROCESS-RTN.
            PERFORM READ-PORTFOLIO-FILE.           *> Read portfolio file
            IF EOF NOT = 'Y'
-               PERFORM SET-FOUND-FLAG             *> Set found flag
-               PERFORM SEARCH-RTN VARYING TABLE-INDEX FROM 1 BY 1
-                   UNTIL FOUND-FLAG = 'Y' OR TABLE-INDEX > 20 *> Search for stock in table
+               PERFORM LOOKUP-STOCK-RTN           *> Direct keyed lookup of the stock
+               PERFORM CHECKPOINT-RTN             *> Save restart point every N records
+           END-IF.
+
+       CHECKPOINT-RTN.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM SAVE-CHECKPOINT-RTN
+               MOVE 0 TO WS-CHECKPOINT-COUNT
            END-IF.
 
+       SAVE-CHECKPOINT-RTN.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO CHECKPOINT-SYMBOL.
+           MOVE READ-COUNTER TO CHECKPOINT-READ-COUNTER.
+           MOVE WRITE-COUNTER TO CHECKPOINT-WRITE-COUNTER.
+           MOVE TOTAL-MARKET-VALUE TO CHECKPOINT-MARKET-VALUE.
+           MOVE TOTAL-GAIN-OR-LOSS-ACCUM TO
+               CHECKPOINT-GAIN-OR-LOSS-ACCUM.
+           MOVE WS-REPORT-DATE TO CHECKPOINT-DATE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        READ-PORTFOLIO-FILE.
            READ PORTFOLIO-FILE
                AT END MOVE 'Y' TO EOF             *> Set EOF when end of file is reached
                NOT AT END ADD 1 TO READ-COUNTER   *> Increment read counter
            END-READ.
 
-       SET-FOUND-FLAG.
-           MOVE 'N' TO FOUND-FLAG.                *> Reset found flag
+       LOOKUP-STOCK-RTN.
+           *> Look up the stock master directly by key instead of scanning
+           *> an in-memory table.
+
+           MOVE PORTFOLIO-STOCK-SYMBOL TO SSYMBOL.
+           READ STOCKS-FILE
+               INVALID KEY MOVE 'N' TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO FOUND-FLAG
+                   PERFORM SEARCH-RTN
+           END-READ.
 
        SEARCH-RTN.
-           IF PORTFOLIO-STOCK-SYMBOL = STOCK-SYMBOL(TABLE-INDEX)
-               MOVE 'Y' TO FOUND-FLAG                  *> Set found flag
-               MOVE STOCK-NAME(TABLE-INDEX) TO REPORT-STOCK-NAME *> Move stock name to report
-               MOVE NUMBER-OF-SHARES TO REPORT-NUMBER-OF-SHARES *> Move number of shares to report
-               MOVE AVERAGE-COST TO REPORT-AVERAGE-COST *> Move average cost to report
-               MOVE CLOSING-PRICE(TABLE-INDEX) TO REPORT-CLOSING-PRICE
-               *> Move closing price to report
-               MULTIPLY NUMBER-OF-SHARES BY AVERAGE-COST
-                   GIVING ADJUSTED-COST-BASE      *> Calculate adjusted cost base
-               MOVE ADJUSTED-COST-BASE TO REPORT-ADJUSTED-COST-BASE *> Move adjusted cost base to report
-               CALL 'CALCULATE' USING
-                 BY CONTENT NUMBER-OF-SHARES CLOSING-PRICE(TABLE-INDEX)
-                 ADJUSTED-COST-BASE BY REFERENCE MARKET-VALUE
-                 TOTAL-GAIN-OR-LOSS               *> Call calculate subroutine
-               MOVE MARKET-VALUE TO REPORT-MARKET-VALUE *> Move market value to report
-               MOVE TOTAL-GAIN-OR-LOSS TO REPORT-TOTAL-GAIN-OR-LOSS *> Move total gain/loss to report
-               MOVE REPORT-RECORD TO REPORT-LINE
+           PERFORM BUILD-REPORT-LINE-RTN.
+           IF WS-REPORT-OPTION = 'LOSSONLY' AND GAIN-OR-LOSS-FOR-TOTAL
+               NOT < 0
+               *> Filtered out - this holding isn't currently at a loss.
+               CONTINUE
+           ELSE
+               ADD MARKET-VALUE TO TOTAL-MARKET-VALUE *> Accumulate portfolio total market value
+               ADD GAIN-OR-LOSS-FOR-TOTAL TO TOTAL-GAIN-OR-LOSS-ACCUM
+               *> Accumulate portfolio total gain/loss
                WRITE REPORT-LINE                   *> Write report line
-               ADD 1 TO WRITE-COUNTER             *> Increment write counter
+               ADD 1 TO WRITE-COUNTER              *> Increment write counter
+           END-IF.
+
+       BUILD-REPORT-LINE-RTN.
+           *> Fill REPORT-LINE and GAIN-OR-LOSS-FOR-TOTAL for the currently
+           *> looked-up PORTFOLIO-RECORD/STOCKS-RECORD, without writing or
+           *> accumulating anything - shared by the default streaming
+           *> write in SEARCH-RTN and the SORT input procedure below.
+
+           MOVE SNAME TO REPORT-STOCK-NAME         *> Move stock name to report
+           MOVE NUMBER-OF-SHARES TO REPORT-NUMBER-OF-SHARES *> Move number of shares to report
+           MOVE AVERAGE-COST TO REPORT-AVERAGE-COST *> Move average cost to report
+           MOVE CPRICE TO REPORT-CLOSING-PRICE
+           *> Move closing price to report
+           MULTIPLY NUMBER-OF-SHARES BY AVERAGE-COST
+               GIVING ADJUSTED-COST-BASE      *> Calculate adjusted cost base
+           MOVE ADJUSTED-COST-BASE TO REPORT-ADJUSTED-COST-BASE *> Move adjusted cost base to report
+           CALL 'CALCULATE' USING
+             BY CONTENT NUMBER-OF-SHARES CPRICE
+             ADJUSTED-COST-BASE BY REFERENCE MARKET-VALUE
+             TOTAL-GAIN-OR-LOSS               *> Call calculate subroutine
+           MOVE MARKET-VALUE TO REPORT-MARKET-VALUE *> Move market value to report
+           MOVE TOTAL-GAIN-OR-LOSS TO REPORT-TOTAL-GAIN-OR-LOSS *> Move total gain/loss to report
+           MOVE TOTAL-GAIN-OR-LOSS TO GAIN-OR-LOSS-FOR-TOTAL
+           *> De-edit the gain/loss so it can be accumulated or sorted on
+           MOVE REPORT-RECORD TO REPORT-LINE.
+
+       SORTED-PROCESS-RTN.
+           *> "What's hurting us today" - rank every holding by gain/loss,
+           *> worst first, instead of the physical symbol-key order.
+
+           SORT SORT-FILE
+               ON DESCENDING KEY SORT-GAIN-OR-LOSS
+               INPUT PROCEDURE IS SORT-INPUT-RTN
+               OUTPUT PROCEDURE IS SORT-OUTPUT-RTN.
+
+       SORT-INPUT-RTN.
+           PERFORM SORT-INPUT-READ-RTN UNTIL EOF = 'Y'.
+
+       SORT-INPUT-READ-RTN.
+           PERFORM READ-PORTFOLIO-FILE.
+           IF EOF NOT = 'Y'
+               MOVE PORTFOLIO-STOCK-SYMBOL TO SSYMBOL
+               READ STOCKS-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       PERFORM BUILD-REPORT-LINE-RTN
+                       MOVE GAIN-OR-LOSS-FOR-TOTAL TO SORT-GAIN-OR-LOSS
+                       MOVE REPORT-LINE TO SORT-REPORT-LINE
+                       ADD MARKET-VALUE TO TOTAL-MARKET-VALUE
+                       ADD GAIN-OR-LOSS-FOR-TOTAL TO
+                           TOTAL-GAIN-OR-LOSS-ACCUM
+                       RELEASE SORT-RECORD
+               END-READ
            END-IF.
 
+       SORT-OUTPUT-RTN.
+           MOVE 'N' TO SORT-EOF.
+           PERFORM SORT-OUTPUT-RETURN-RTN UNTIL SORT-EOF = 'Y'.
+
+       SORT-OUTPUT-RETURN-RTN.
+           RETURN SORT-FILE
+               AT END MOVE 'Y' TO SORT-EOF
+               NOT AT END
+                   MOVE SORT-REPORT-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WRITE-COUNTER
+           END-RETURN.
+
        CLOSE-RTN.
+           PERFORM WRITE-GRAND-TOTALS.            *> Write portfolio-wide grand totals
            PERFORM WRITE-REPORT-COUNTERS.         *> Write report counters
            PERFORM CLOSE-FILES.                   *> Close files
+           IF WS-REPORT-OPTION NOT = 'SORTGAIN'
+               *> A SORTGAIN run never looks at the checkpoint (see
+               *> INITIALIZATION-RTN), so it must not delete one left
+               *> behind by an aborted default run - that checkpoint is
+               *> still the default run's only restart point.
+               CALL 'CBL_DELETE_FILE' USING WS-CHECKPOINT-PATH
+           END-IF.
+           *> The run reached the end cleanly - the checkpoint is now stale,
+           *> so the next run starts from the beginning again.
+
+       WRITE-GRAND-TOTALS.
+           MOVE EQUAL-SIGNS TO REPORT-LINE.       *> Write line of equal signs
+           WRITE REPORT-LINE.
+           MOVE TOTAL-MARKET-VALUE TO GT-REPORT-MARKET-VALUE. *> Move total market value to report
+           MOVE TOTAL-GAIN-OR-LOSS-ACCUM TO GT-REPORT-TOTAL-GAIN-OR-LOSS.
+           *> Move total gain/loss to report
+           MOVE GRAND-TOTALS TO REPORT-LINE.      *> Write grand totals summary
+           WRITE REPORT-LINE.
 
        WRITE-REPORT-COUNTERS.
            MOVE EQUAL-SIGNS TO REPORT-LINE.       *> Write line of equal signs
