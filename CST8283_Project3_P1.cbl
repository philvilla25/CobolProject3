@@ -6,13 +6,15 @@
        FILE-CONTROL.
            SELECT INPUT-PORTFOLIO                 *> Selecting the input portfolio file
            ASSIGN TO '../PORTFOLIO.txt'           *> Assigning file path
-           ORGANIZATION IS LINE SEQUENTIAL.       *> Defining the organization as line sequential
+           ORGANIZATION IS LINE SEQUENTIAL        *> Defining the organization as line sequential
+           FILE STATUS IS WS-INPUT-STATUS.
 
            SELECT OUTPUT-PORTFOLIO                *> Selecting the output portfolio file
            ASSIGN TO '../PORTFOLIO.dat'           *> Assigning file path
            ORGANIZATION IS INDEXED                *> Defining the organization as indexed
            ACCESS MODE IS SEQUENTIAL              *> Accessing the file sequentially
-           RECORD KEY IS STOCK-SYMBOL.            *> Record key for indexing
+           RECORD KEY IS STOCK-SYMBOL             *> Record key for indexing
+           FILE STATUS IS WS-OUTPUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,23 +22,39 @@
        01 READ-PORTFOLIO.
            02 SSYMBOL PIC X(7).                   *> Stock symbol in the input file
            02 NSHARES PIC 9(5).                   *> Number of shares in the input file
-           02 ACOST PIC 9(4)V99.                  *> Average cost in the input file
+           02 ACOST PIC 9(6)V99.                  *> Average cost in the input file
 
        FD OUTPUT-PORTFOLIO.
        01 PORTFOLIO-RECORD.
            02 STOCK-SYMBOL PIC X(7).              *> Stock symbol in the output file
            02 NUMBER-OF-SHARES PIC 9(5).          *> Number of shares in the output file
-           02 AVERAGE-COST PIC 9(4)V99.           *> Average cost in the output file
+           02 AVERAGE-COST PIC 9(6)V99.           *> Average cost in the output file
 
        WORKING-STORAGE SECTION.
        01 EOF PIC A.                              *> End of file indicator
+       01 REJECT-COUNTER PIC 9(5) VALUE 0.        *> Count of records rejected on write
+       01 WS-INPUT-STATUS PIC X(2).               *> '00' only if PORTFOLIO.txt opened
+       01 WS-OUTPUT-STATUS PIC X(2).              *> '00' only if PORTFOLIO.dat opened
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM OPEN-FILES.                    *> Open files
-           PERFORM WRITE-INDEXED-FILE UNTIL EOF = 'Y'. *> Write records to indexed file until EOF
+           IF WS-INPUT-STATUS = '00' AND WS-OUTPUT-STATUS = '00'
+               PERFORM WRITE-INDEXED-FILE UNTIL EOF = 'Y' *> Write records until EOF
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               *> A batch driver chaining this load into the valuation
+               *> report needs a completion status it can check before
+               *> trusting PORTFOLIO.dat - a non-zero RETURN-CODE is that
+               *> signal.
+               DISPLAY 'SEQUENTIAL-TO-INDEXED: COULD NOT OPEN '
+                   'PORTFOLIO.txt/PORTFOLIO.dat - LOAD ABORTED'
+               MOVE 1 TO RETURN-CODE
+           END-IF.
            PERFORM CLOSE-FILES.                   *> Close files
-           STOP RUN.                              *> End program
+           GOBACK.                                *> End program - GOBACK so a
+           *> calling batch driver regains control instead of the whole
+           *> run unit terminating, while a standalone run still ends here
 
        OPEN-FILES.
            OPEN INPUT INPUT-PORTFOLIO.            *> Open input file
@@ -50,9 +68,22 @@
                    MOVE NSHARES TO NUMBER-OF-SHARES *> Move number of shares to output record
                    MOVE ACOST TO AVERAGE-COST     *> Move average cost to output record
                    WRITE PORTFOLIO-RECORD         *> Write output record
+                       INVALID KEY PERFORM REJECT-RECORD
+                   END-WRITE
            END-READ.
 
+       REJECT-RECORD.
+           *> Log and skip a record with a duplicate or invalid key instead
+           *> of abending, so a bad re-export doesn't stop the nightly load.
+
+           ADD 1 TO REJECT-COUNTER.
+           DISPLAY 'REJECTED - DUPLICATE OR INVALID KEY: '
+               'SSYMBOL=' SSYMBOL
+               ' NSHARES=' NSHARES
+               ' ACOST=' ACOST.
+
        CLOSE-FILES.
+           DISPLAY 'RECORDS REJECTED: ' REJECT-COUNTER. *> Summary for the run log
            CLOSE INPUT-PORTFOLIO OUTPUT-PORTFOLIO. *> Close all files
 
        END PROGRAM SEQUENTIAL-TO-INDEXED.
