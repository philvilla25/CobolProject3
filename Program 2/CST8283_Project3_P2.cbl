@@ -9,12 +9,25 @@
            ASSIGN TO '../PORTFOLIO.dat'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY IS PORTFOLIO-STOCK-SYMBOL.
+           RECORD KEY IS PORTFOLIO-STOCK-SYMBOL
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS WS-PORTFOLIO-STATUS.
            
            SELECT STOCKS-FILE
-           ASSIGN TO '../STOCKS.txt'
+           ASSIGN TO '../STOCKS.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SSYMBOL.
+
+           SELECT JOURNAL-FILE
+           ASSIGN TO WS-JOURNAL-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT TRADE-FILE
+           ASSIGN TO '../BUY-TRADES.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRADE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PORTFOLIO-FILE.
@@ -22,31 +35,42 @@
            *> Structure of the portfolio record.
            02 PORTFOLIO-STOCK-SYMBOL PIC X(7).
            02 NUMBER-OF-SHARES PIC 9(5).
-           02 AVERAGE-COST PIC 9(4)V99.
-           
+           02 AVERAGE-COST PIC 9(6)V99.
+
            *> Structure of the stocks record.
        FD STOCKS-FILE.
        01 STOCKS-RECORD.
            02 SSYMBOL PIC X(7).
            02 SNAME PIC X(25).
-           02 CPRICE PIC 9(4)V99.
-           
+           02 CPRICE PIC 9(6)V99.
+
+       FD JOURNAL-FILE.
+       COPY '../TRANSACTION-JOURNAL.dat'.
+
+       FD TRADE-FILE.
+       01 TRADE-RECORD.
+           *> One fill per line of a broker end-of-day trade file - batch
+           *> mode drives the same ADD-RECORD/UPDATE-RECORD/
+           *> CALCULATIONS-RTN logic the keyboard path uses.
+           02 TRADE-SYMBOL PIC X(7).
+           02 TRADE-SHARES PIC 9(5).
+           02 TRADE-PRICE PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
        *> Variables for processing and calculations.
-       
+
+       01 WS-JOURNAL-DATE PIC 9(8).                *> Today's date, YYYYMMDD
+       01 WS-JOURNAL-PATH PIC X(40).                *> Dated journal file name
+       01 WS-PORTFOLIO-STATUS PIC X(2).             *> '00' only if the exclusive lock was granted
+       01 WS-TRADE-STATUS PIC X(2).                *> '00' only when a trade file is present
+       01 BATCH-MODE-FLAG PIC A VALUE 'N'.          *> 'Y' when a trade file drove this run
+       01 TRADE-EOF PIC A.
        01 LS-NUMBER-OF-SHARES PIC 9(5).
-       01 LS-CLOSING-PRICE PIC 9(4)V99.
-       01 LS-ADJUSTED-COST-BASE PIC 9(5)V99.
-       01 LS-MARKET-VALUE PIC 9(5)V99.
-       01 LS-TOTAL-GAIN-OR-LOSS PIC 9(5)V99-.
+       01 LS-CLOSING-PRICE PIC 9(6)V99.
+       01 LS-ADJUSTED-COST-BASE PIC 9(7)V99.
+       01 LS-MARKET-VALUE PIC 9(7)V99.
+       01 LS-TOTAL-GAIN-OR-LOSS PIC 9(7)V99-.
        01 WRITE-COUNTER PIC 9(2).
-       01 TABLE-INDEX PIC 9(2).
-       01 EOF PIC A.
-       COPY '../STOCKS-TABLE.dat'. *> Loading the structure for the stocks table from the COPY member.  
-      * 01 STOCKS-TABLE OCCURS 20 TIMES.
-      *     02 STOCK-SYMBOL PIC X(7).
-      *     02 STOCK-NAME PIC X(25).
-      *     02 CLOSING-PRICE PIC 9(4)V99.
 
        01 REPORT-RECORD.
            *> Defining the structure of the report record
@@ -55,24 +79,30 @@
            02 FILLER PIC X(3) VALUE SPACES.
            02 REPORT-NUMBER-OF-SHARES PIC ZZ,ZZ9.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 REPORT-AVERAGE-COST PIC $$,$$9.99.
+           02 REPORT-AVERAGE-COST PIC $$$$,$$9.99.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 REPORT-CLOSING-PRICE PIC $$,$$9.99.
+           02 REPORT-CLOSING-PRICE PIC $$$$,$$9.99.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 REPORT-ADJUSTED-COST-BASE PIC $$$,$$9.99.
+           02 REPORT-ADJUSTED-COST-BASE PIC $$$$$,$$9.99.
            02 FILLER PIC X(4) VALUE SPACES.
-           02 REPORT-MARKET-VALUE PIC $$$,$$9.99.
+           02 REPORT-MARKET-VALUE PIC $$$$$,$$9.99.
            02 FILLER PIC X(2) VALUE SPACES.
-           02 TOTAL-GAIN-OR-LOSS PIC $$$$,$$9.99-.
+           02 TOTAL-GAIN-OR-LOSS PIC $$$$$$,$$9.99-.
 
 
        01 INPUT-STOCK-SYMBOL PIC X(7).
+       01 WS-RAW-SHARES PIC X(5).
        01 INPUT-NUMBER-OF-SHARES PIC 9(5).
-       01 FOUND-FLAG PIC A.
+       01 WS-RAW-COMMISSION PIC X(6).
+       01 INPUT-COMMISSION PIC 9(4)V99.
+       01 SHARES-VALID-FLAG PIC A.
+       01 COMMISSION-VALID-FLAG PIC A.
+       01 SYMBOL-VALID-FLAG PIC A.
        01 OUTPUT-NUMBER-OF-SHARES PIC 9(5).
-       01 OUTPUT-AVERAGE-COST PIC 9(4)V99.
-       01 ADJUSTED-COST-BASE PIC 9(5)V99.
+       01 OUTPUT-AVERAGE-COST PIC 9(6)V99.
+       01 ADJUSTED-COST-BASE PIC 9(7)V99.
        01 NEW-RECORD PIC A.
+       01 ERROR-MESSAGE PIC X(40).
        
        SCREEN SECTION.
        01 INPUT-SCREEN.
@@ -84,7 +114,10 @@
                03 COL 25 PIC X(7) TO INPUT-STOCK-SYMBOL.
            02 LINE 5.
                03 COL 3 VALUE 'Enter the Number of Shares: '.
-               03 COL 31 PIC X(5) TO INPUT-NUMBER-OF-SHARES.
+               03 COL 31 PIC X(5) TO WS-RAW-SHARES.
+           02 LINE 6.
+               03 COL 3 VALUE 'Enter the Commission: '.
+               03 COL 25 PIC X(6) TO WS-RAW-COMMISSION.
        01 OUTPUT-SCREEN.
            *> Defining the output screen layout.
            
@@ -97,57 +130,190 @@
                03 COL 21 PIC ZZ,ZZ9 FROM OUTPUT-NUMBER-OF-SHARES.
            02 LINE 11.
                03 COL 3 VALUE 'Average Cost: '.
-               03 COL 17 PIC $$,$$9.99 FROM OUTPUT-AVERAGE-COST.
+               03 COL 17 PIC $$$$,$$9.99 FROM OUTPUT-AVERAGE-COST.
            02 LINE 13.
                03 COL 3 VALUE 'Buy more stocks? (Y/N) '.
                03 COL 26 PIC A TO NEW-RECORD.
-               
+       01 ERROR-SCREEN.
+           *> Defining the error screen shown when the symbol is not recognized.
+
+           02 LINE 7 COL 10 VALUE 'Trade Rejected'.
+           02 LINE 9 COL 3 PIC X(40) FROM ERROR-MESSAGE.
+           02 LINE 13.
+               03 COL 3 VALUE 'Buy more stocks? (Y/N) '.
+               03 COL 26 PIC A TO NEW-RECORD.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             *> Main procedure to initialize, process, and close files.
            
            PERFORM INITIALIZATION-RTN.
-           PERFORM PROCESS-RTN UNTIL NEW-RECORD = 'N'.
+           IF BATCH-MODE-FLAG = 'Y'
+               PERFORM BATCH-PROCESS-RTN UNTIL TRADE-EOF = 'Y'
+           ELSE
+               PERFORM PROCESS-RTN UNTIL NEW-RECORD = 'N'
+           END-IF.
            PERFORM CLOSE-FILES.
            STOP RUN.
-           
+
        INITIALIZATION-RTN.
-           *> Routine to open files and load the stocks table.
-           
+           *> Routine to open files.
+
+           PERFORM BUILD-JOURNAL-FILENAME.
            PERFORM OPEN-FILES.
-           PERFORM LOAD-TABLE VARYING TABLE-INDEX FROM 1 BY 1
-               UNTIL EOF = 'Y' OR TABLE-INDEX > 20.
-               
+           PERFORM DETECT-BATCH-MODE-RTN.
+
+       DETECT-BATCH-MODE-RTN.
+           *> An end-of-day fill file drives the whole run with no screen
+           *> involved at all; without one, fall back to the keyboard.
+
+           OPEN INPUT TRADE-FILE.
+           IF WS-TRADE-STATUS = '00'
+               MOVE 'Y' TO BATCH-MODE-FLAG
+               MOVE 'N' TO TRADE-EOF
+           END-IF.
+
+       BUILD-JOURNAL-FILENAME.
+           *> Today's transaction journal - one dated file, appended to
+           *> across every run that happens on the same day.
+
+           ACCEPT WS-JOURNAL-DATE FROM DATE YYYYMMDD.
+           STRING '../TXN-JOURNAL-' DELIMITED BY SIZE
+                   WS-JOURNAL-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+               INTO WS-JOURNAL-PATH.
+
        OPEN-FILES.
-            *> Open the portfolio and stocks files.
-           
+            *> Open the portfolio, stocks, and journal files.
+
            OPEN I-O PORTFOLIO-FILE.
+           PERFORM CHECK-PORTFOLIO-LOCK-RTN.
            OPEN INPUT STOCKS-FILE.
-           
-       LOAD-TABLE.
-           *> Load data from the stocks file into the stocks table.
-           
-           READ STOCKS-FILE
-               AT END MOVE 'Y' TO EOF
-               NOT AT END
-                   MOVE SSYMBOL TO STOCK-SYMBOL(TABLE-INDEX)
-                   MOVE SNAME TO STOCK-NAME(TABLE-INDEX)
-                   MOVE CPRICE TO CLOSING-PRICE(TABLE-INDEX)
-           END-READ.
-               
+           OPEN EXTEND JOURNAL-FILE.
+
+       CHECK-PORTFOLIO-LOCK-RTN.
+           *> PORTFOLIO-FILE is opened with LOCK MODE IS EXCLUSIVE, so a
+           *> second BUY-STOCKS session can't get its own OPEN I-O while
+           *> this one is running - the OPEN fails with a non-'00' status
+           *> instead of both sessions silently racing REWRITE-RECORD
+           *> against the same symbol. Abort cleanly rather than continue
+           *> against a file that never actually opened. Status '35' means
+           *> PORTFOLIO.dat simply doesn't exist yet (e.g. nobody has run
+           *> SEQUENTIAL-TO-INDEXED/VALUATION-BATCH-CONTROL before this
+           *> interactive program's first-ever use) - that is not the same
+           *> problem as a lock and deserves its own message.
+
+           IF WS-PORTFOLIO-STATUS = '35'
+               DISPLAY 'PORTFOLIO.dat does not exist - run '
+                   'SEQUENTIAL-TO-INDEXED to create it before '
+                   'using BUY-STOCKS.'
+               STOP RUN
+           ELSE
+               IF WS-PORTFOLIO-STATUS NOT = '00'
+                   DISPLAY 'PORTFOLIO.dat is locked by another '
+                       'BUY-STOCKS session (status '
+                       WS-PORTFOLIO-STATUS ') - try again later.'
+                   STOP RUN
+               END-IF
+           END-IF.
+
        PROCESS-RTN.
            *> Routine to get user input, read/update portfolio, and display output.
-           
+
            PERFORM GET-INPUT.
-           PERFORM READ-PORTFOLIO-FILE.
-           PERFORM DISPLAY-OUTPUT.
-           
+           PERFORM VALIDATE-SHARES-RTN.
+           IF SHARES-VALID-FLAG NOT = 'Y'
+               MOVE 'Number of shares must be numeric'
+                   TO ERROR-MESSAGE
+               PERFORM DISPLAY-ERROR
+           ELSE
+               PERFORM VALIDATE-COMMISSION-RTN
+               IF COMMISSION-VALID-FLAG NOT = 'Y'
+                   MOVE 'Commission must be numeric'
+                       TO ERROR-MESSAGE
+                   PERFORM DISPLAY-ERROR
+               ELSE
+                   PERFORM VALIDATE-SYMBOL-RTN
+                   IF SYMBOL-VALID-FLAG = 'Y'
+                       PERFORM READ-PORTFOLIO-FILE
+                       PERFORM DISPLAY-OUTPUT
+                   ELSE
+                       MOVE 'Unknown stock symbol - not on file'
+                           TO ERROR-MESSAGE
+                       PERFORM DISPLAY-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+       BATCH-PROCESS-RTN.
+           *> Same shape as PROCESS-RTN, but sourced from TRADE-FILE
+           *> instead of the keyboard, and reporting to the console
+           *> instead of the OUTPUT-SCREEN/ERROR-SCREEN.
+
+           READ TRADE-FILE
+               AT END MOVE 'Y' TO TRADE-EOF
+               NOT AT END PERFORM PROCESS-BATCH-TRADE-RTN
+           END-READ.
+
+       PROCESS-BATCH-TRADE-RTN.
+           MOVE TRADE-SYMBOL TO INPUT-STOCK-SYMBOL.
+           MOVE TRADE-SYMBOL TO PORTFOLIO-STOCK-SYMBOL.
+           MOVE TRADE-SHARES TO INPUT-NUMBER-OF-SHARES.
+           MOVE 0 TO INPUT-COMMISSION.
+           PERFORM VALIDATE-SYMBOL-RTN.
+           IF SYMBOL-VALID-FLAG = 'Y'
+               *> The fill price on the broker's file is the price this
+               *> trade actually executed at, not the master's closing
+               *> price VALIDATE-SYMBOL-RTN's keyed read just loaded.
+               MOVE TRADE-PRICE TO CPRICE
+               PERFORM READ-PORTFOLIO-FILE
+               DISPLAY 'Processed trade: ' TRADE-SYMBOL
+                   ' shares=' TRADE-SHARES
+                   ' new average cost=' AVERAGE-COST
+           ELSE
+               DISPLAY 'Rejected trade - unknown stock symbol: '
+                   TRADE-SYMBOL
+           END-IF.
+
        GET-INPUT.
             *> Accept user input for stock symbol and number of shares.
-           
+
            ACCEPT INPUT-SCREEN.
            MOVE INPUT-STOCK-SYMBOL TO PORTFOLIO-STOCK-SYMBOL.
-           
+
+       VALIDATE-SHARES-RTN.
+           *> Reject a non-numeric share count before it ever reaches a
+           *> numeric field - otherwise MOVE would silently de-edit garbage.
+
+           IF WS-RAW-SHARES IS NUMERIC
+               MOVE WS-RAW-SHARES TO INPUT-NUMBER-OF-SHARES
+               MOVE 'Y' TO SHARES-VALID-FLAG
+           ELSE
+               MOVE 'N' TO SHARES-VALID-FLAG
+           END-IF.
+
+       VALIDATE-COMMISSION-RTN.
+           *> Same guard as VALIDATE-SHARES-RTN, for the broker commission.
+
+           IF WS-RAW-COMMISSION IS NUMERIC
+               MOVE WS-RAW-COMMISSION TO INPUT-COMMISSION
+               MOVE 'Y' TO COMMISSION-VALID-FLAG
+           ELSE
+               MOVE 'N' TO COMMISSION-VALID-FLAG
+           END-IF.
+
+       VALIDATE-SYMBOL-RTN.
+           *> Confirm the symbol being bought is a recognized stock before
+           *> any portfolio record is added or updated. A direct keyed
+           *> read against the indexed stocks master also leaves CPRICE
+           *> loaded with the current closing price for CALCULATIONS-RTN.
+
+           MOVE INPUT-STOCK-SYMBOL TO SSYMBOL.
+           READ STOCKS-FILE
+               INVALID KEY MOVE 'N' TO SYMBOL-VALID-FLAG
+               NOT INVALID KEY MOVE 'Y' TO SYMBOL-VALID-FLAG
+           END-READ.
+
        READ-PORTFOLIO-FILE.
            *> Read the portfolio file. If record exists, update it; otherwise, add new record.
            
@@ -158,17 +324,19 @@
                
        ADD-RECORD.
             *> Routine to add a new record to the portfolio.
-           
+
            PERFORM SET-PORTFOLIO-RECORD.
            PERFORM CALCULATIONS-RTN.
            PERFORM WRITE-RECORD.
-           
+           PERFORM WRITE-JOURNAL-ENTRY.
+
        UPDATE-RECORD.
            *> Routine to update an existing portfolio record.
-           
+
            PERFORM CALCULATIONS-RTN.
            PERFORM REWRITE-RECORD.
-           
+           PERFORM WRITE-JOURNAL-ENTRY.
+
        SET-PORTFOLIO-RECORD.
            *> Initialize new portfolio record fields.
            
@@ -176,49 +344,34 @@
            MOVE 0 TO AVERAGE-COST.
            
        CALCULATIONS-RTN.
-           *> Routine to perform calculations for adding or updating records.
-           
-           PERFORM SET-FOUND-FLAG.
-           PERFORM CALCULATIONS VARYING TABLE-INDEX FROM 1 BY 1
-               UNTIL FOUND-FLAG = 'Y' OR TABLE-INDEX > 20.
-               
-       SET-FOUND-FLAG.
-           *> Initialize the found flag to 'N'.
-           
-           MOVE 'N' TO FOUND-FLAG.
-           
-       CALCULATIONS.
            *> Perform calculations to update average cost, number of shares, etc.
-           
-           IF PORTFOLIO-STOCK-SYMBOL = STOCK-SYMBOL(TABLE-INDEX)
-               MOVE 'Y' TO FOUND-FLAG
-               COMPUTE AVERAGE-COST = (NUMBER-OF-SHARES * AVERAGE-COST +
-                   INPUT-NUMBER-OF-SHARES * CLOSING-PRICE(TABLE-INDEX))
-                   / (NUMBER-OF-SHARES + INPUT-NUMBER-OF-SHARES)
-
-
-
-               MOVE AVERAGE-COST TO OUTPUT-AVERAGE-COST
-               ADD INPUT-NUMBER-OF-SHARES TO NUMBER-OF-SHARES
-               MOVE NUMBER-OF-SHARES TO OUTPUT-NUMBER-OF-SHARES
-               MULTIPLY NUMBER-OF-SHARES BY AVERAGE-COST
-                   GIVING ADJUSTED-COST-BASE
-               MOVE ADJUSTED-COST-BASE TO LS-ADJUSTED-COST-BASE
-               MOVE NUMBER-OF-SHARES TO LS-NUMBER-OF-SHARES
-               MOVE CLOSING-PRICE(TABLE-INDEX) TO LS-CLOSING-PRICE
-
-               *> Call an external program to calculate market value and total gain/loss.
-               CALL 'CALCULATE' USING LS-NUMBER-OF-SHARES
-                                   LS-CLOSING-PRICE
-                                   LS-ADJUSTED-COST-BASE
-                                   LS-MARKET-VALUE
-                                   LS-TOTAL-GAIN-OR-LOSS
-               MOVE LS-MARKET-VALUE TO REPORT-MARKET-VALUE
-               MOVE LS-TOTAL-GAIN-OR-LOSS TO TOTAL-GAIN-OR-LOSS
-
-                ADD 1 TO WRITE-COUNTER
-           END-IF.
-               
+           *> VALIDATE-SYMBOL-RTN already proved the symbol exists and left
+           *> CPRICE loaded from the keyed read of the stocks master.
+
+           COMPUTE AVERAGE-COST = (NUMBER-OF-SHARES * AVERAGE-COST +
+               INPUT-NUMBER-OF-SHARES * CPRICE + INPUT-COMMISSION)
+               / (NUMBER-OF-SHARES + INPUT-NUMBER-OF-SHARES)
+
+           MOVE AVERAGE-COST TO OUTPUT-AVERAGE-COST
+           ADD INPUT-NUMBER-OF-SHARES TO NUMBER-OF-SHARES
+           MOVE NUMBER-OF-SHARES TO OUTPUT-NUMBER-OF-SHARES
+           MULTIPLY NUMBER-OF-SHARES BY AVERAGE-COST
+               GIVING ADJUSTED-COST-BASE
+           MOVE ADJUSTED-COST-BASE TO LS-ADJUSTED-COST-BASE
+           MOVE NUMBER-OF-SHARES TO LS-NUMBER-OF-SHARES
+           MOVE CPRICE TO LS-CLOSING-PRICE
+
+           *> Call an external program to calculate market value and total gain/loss.
+           CALL 'CALCULATE' USING LS-NUMBER-OF-SHARES
+                               LS-CLOSING-PRICE
+                               LS-ADJUSTED-COST-BASE
+                               LS-MARKET-VALUE
+                               LS-TOTAL-GAIN-OR-LOSS
+           MOVE LS-MARKET-VALUE TO REPORT-MARKET-VALUE
+           MOVE LS-TOTAL-GAIN-OR-LOSS TO TOTAL-GAIN-OR-LOSS
+
+           ADD 1 TO WRITE-COUNTER.
+
        WRITE-RECORD.
            *> Write the new record to the portfolio file.
            
@@ -226,16 +379,36 @@
            
        REWRITE-RECORD.
            *> Rewrite the updated record in the portfolio file.
-           
+
            REWRITE PORTFOLIO-RECORD.
-           
+
+       WRITE-JOURNAL-ENTRY.
+           *> Append this trade to the dated transaction journal for audit.
+
+           MOVE WS-JOURNAL-DATE TO JOURNAL-DATE.
+           MOVE PORTFOLIO-STOCK-SYMBOL TO JOURNAL-STOCK-SYMBOL.
+           MOVE 'BUY' TO JOURNAL-TRANSACTION-TYPE.
+           MOVE INPUT-NUMBER-OF-SHARES TO JOURNAL-SHARES.
+           MOVE CPRICE TO JOURNAL-PRICE.
+           MOVE AVERAGE-COST TO JOURNAL-AVERAGE-COST.
+           MOVE INPUT-COMMISSION TO JOURNAL-COMMISSION.
+           WRITE JOURNAL-RECORD.
+
        DISPLAY-OUTPUT.
             *> Display the updated portfolio record.
-           
+
            ACCEPT OUTPUT-SCREEN.
-           
+
+       DISPLAY-ERROR.
+           *> Display why the trade could not be completed.
+
+           ACCEPT ERROR-SCREEN.
+
        CLOSE-FILES.
-           *> Close the portfolio and stocks files.
-           
-           CLOSE PORTFOLIO-FILE STOCKS-FILE.
+           *> Close the portfolio, stocks, and journal files.
+
+           CLOSE PORTFOLIO-FILE STOCKS-FILE JOURNAL-FILE.
+           IF BATCH-MODE-FLAG = 'Y'
+               CLOSE TRADE-FILE
+           END-IF.
        END PROGRAM BUY-STOCKS.
